@@ -30,7 +30,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EHLLAPI-SAMPLE-PROGRAM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HRC-LOG-FILE ASSIGN TO "HRCLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS    IS HRC-LOG-FILE-STATUS.
+           SELECT WINDOW-PROFILE-FILE ASSIGN TO "WINPROF"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS WIN-PROFILE-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HRC-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HRC-LOG-RECORD.
+           05  HLR-STEP-NUM            PIC Z(4)9.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  HLR-PARA-NAME           PIC X(20).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  HLR-RETURN-CODE         PIC Z9.
+           05  FILLER                  PIC X(40)  VALUE SPACES.
+
+      ***************************************************************
+      * WINDOW-PROFILE-FILE HOLDS ONE OPERATOR DESK'S PREFERRED PM  *
+      * WINDOW LAYOUT (TITLE, SWITCH LIST NAME, AND X/Y/WIDTH/      *
+      * HEIGHT), SO DIFFERENT DESKS DON'T ALL END UP WITH THE SAME  *
+      * MAXIMIZED, IDENTICALLY-TITLED WINDOW.                        *
+      ***************************************************************
+       FD  WINDOW-PROFILE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WINDOW-PROFILE-RECORD.
+           05  WP-LTNAME               PIC X(24).
+           05  WP-SWNAME               PIC X(24).
+           05  WP-XPOS                 PIC 9(4).
+           05  WP-YPOS                 PIC 9(4).
+           05  WP-XSIZE                PIC 9(4).
+           05  WP-YSIZE                PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
       ******************************************************************
@@ -73,6 +108,16 @@
        77  COMMAND-TEXT             PIC X(29) VALUE
            "IND$FILE PUT SF-TEST EXEC A@E".
 
+       77  XFER-COMPLETE-MSG        PIC X(17) VALUE
+           "TRANSFER COMPLETE".
+
+       77  XFER-POLL-COUNT          PIC 99 COMP-0 VALUE ZERO.
+
+       78  XFER-POLL-MAX            VALUE 10.
+
+       01  TRANSFER-DONE-SWITCH     PIC X VALUE "N".
+           88  TRANSFER-COMPLETE               VALUE "Y".
+
        77  HOME-KEY                 PIC X(4) VALUE
            "@L@0".
 
@@ -85,6 +130,79 @@
 
        77  NUM-SESS                 PIC 99 COMP-0.
 
+       01  HOST-SESS-TABLE.
+           05  HOST-SESS-ENTRY      PIC X OCCURS 26 TIMES
+                                     INDEXED BY SESSX.
+
+       77  HOST-SESS-COUNT          PIC 99 COMP-0 VALUE ZERO.
+
+       77  SESS-SELECTION           PIC X VALUE SPACE.
+
+       01  ALL-SESSIONS-SWITCH      PIC X VALUE "N".
+           88  ALL-SESSIONS-SELECTED            VALUE "Y".
+
+       77  RUN-MODE-PARM            PIC X(6) VALUE SPACES.
+
+       01  SILENT-MODE-SWITCH       PIC X VALUE "N".
+           88  SILENT-MODE                      VALUE "Y".
+
+       01  HRC-LOG-FILE-STATUS      PIC X(2) VALUE SPACES.
+           88  HRC-LOG-FILE-OK                  VALUE "00".
+           88  HRC-LOG-FILE-NOT-FOUND           VALUE "35".
+
+       01  WIN-PROFILE-FILE-STATUS  PIC X(2) VALUE SPACES.
+           88  WIN-PROFILE-FILE-OK               VALUE "00".
+
+       77  WPR-LTNAME                PIC X(24) VALUE
+           "Sample Window Name Test".
+
+       77  WPR-SWNAME                PIC X(24) VALUE
+           "Sample Switch List Name".
+
+       77  WPR-XPOS                  PIC 9(4) COMP-5 VALUE ZERO.
+       77  WPR-YPOS                  PIC 9(4) COMP-5 VALUE ZERO.
+       77  WPR-XSIZE                 PIC 9(4) COMP-5 VALUE ZERO.
+       77  WPR-YSIZE                 PIC 9(4) COMP-5 VALUE ZERO.
+
+       77  HRC-LOG-STEP-NUM         PIC 9(5) COMP-0 VALUE ZERO.
+
+       77  HRC-LOG-PARA-NAME        PIC X(20) VALUE SPACES.
+
+       77  ERROR-RETRY-COUNT        PIC 9 COMP-0 VALUE ZERO.
+
+       78  ERROR-RETRY-MAX          VALUE 3.
+
+      ***************************************************************
+      * PM-SESSION-RECOVERY-COUNT/-MAX GUARD RECOVER-PM-SESSION SO A *
+      * PERMANENTLY LOST EMULATOR DOESN'T LOOP FOREVER TRYING TO     *
+      * RE-ACQUIRE A DFT-SESS.  PM-SESSION-LOST-SWITCH REPORTS BACK  *
+      * TO PM-CONNECT-WITH-RECOVERY WHETHER RECOVERY SUCCEEDED.      *
+      ***************************************************************
+       77  PM-SESSION-RECOVERY-COUNT PIC 9 COMP-0 VALUE ZERO.
+
+       78  PM-SESSION-RECOVERY-MAX  VALUE 2.
+
+       01  PM-SESSION-LOST-SWITCH   PIC X VALUE "N".
+           88  PM-SESSION-LOST                 VALUE "Y".
+
+      ***************************************************************
+      * PM-CONNECT-LIBRARY LETS PM-CONNECT-WITH-RECOVERY BE SHARED   *
+      * ACROSS EVERY PM-SERVICES CONNECT CALL SITE EVEN THOUGH THIS  *
+      * PROGRAM CALLS SOME OF THEM VIA 'COBLIM' AND OTHERS VIA       *
+      * 'HLLCOB' - THE CALLER MOVES THE RIGHT NAME IN FIRST.         *
+      *                                                               *
+      * PRIOR-DFT-SESS REMEMBERS THE SHORT NAME THAT WAS ACTIVE       *
+      * BEFORE A RECOVERY ATTEMPT, SO RECOVER-PM-SESSION CAN RESELECT *
+      * THAT SAME SESSION AUTOMATICALLY IN SILENT MODE RATHER THAN   *
+      * JUST DEFAULTING TO WHICHEVER HOST SESSION IS FOUND FIRST.    *
+      ***************************************************************
+       77  PM-CONNECT-LIBRARY       PIC X(8) VALUE "COBLIM".
+
+       77  PRIOR-DFT-SESS           PIC X VALUE SPACE.
+
+       01  PRIOR-SESSION-FOUND-SWITCH PIC X VALUE "N".
+           88  PRIOR-SESSION-FOUND                VALUE "Y".
+
        77  BIN-NUM                  PIC 99 COMP-0.
 
        77  BIN-NUM2                 PIC 99 COMP-0.
@@ -97,7 +215,7 @@
        01  HEX-DIGITS REDEFINES HEX-TABLE.
            05  HEX-DIG PIC X OCCURS 16 TIMES INDEXED BY INDX.
 
-       77  HEX-OUTPUT               PIC X(2).
+       01  HEX-OUTPUT               PIC X(2).
 
        01  HEX-OUTR REDEFINES HEX-OUTPUT.
            05  HEX-OUT PIC X OCCURS 2 TIMES INDEXED BY IND.
@@ -162,23 +280,55 @@
 
        MAIN.
 
-         DISPLAY BLANK-SCR.
+         ACCEPT RUN-MODE-PARM FROM COMMAND-LINE.
+         IF RUN-MODE-PARM = "SILENT"
+           SET SILENT-MODE TO TRUE
+           PERFORM OPEN-HRC-LOG-FILE.
+
+         IF NOT SILENT-MODE
+           DISPLAY BLANK-SCR.
+
+         PERFORM READ-WINDOW-PROFILE.
 
          PERFORM  DISP-EHLLAPI-INFO.
+         MOVE "DISP-EHLLAPI-INFO" TO HRC-LOG-PARA-NAME.
+         PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
            DISPLAY PRESS-ENT-MSG WITH NO ADVANCING
-           ACCEPT DUMMY
-           PERFORM  DISP-SESSION-INFO.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM  DISP-SESSION-INFO
+           MOVE "DISP-SESSION-INFO" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
            PERFORM M-NEXT.
 
+         PERFORM CLOSE-HRC-LOG-FILE.
+
          STOP RUN.
 
        M-NEXT.
 
+         IF ALL-SESSIONS-SELECTED
+           SET SESSX TO 1
+           PERFORM DRIVE-ONE-SESSION THRU DRIVE-ONE-SESSION-EXIT
+               UNTIL SESSX > HOST-SESS-COUNT
+
+         ELSE
+           PERFORM DRIVE-ONE-SESSION THRU DRIVE-ONE-SESSION-EXIT.
+
+       DRIVE-ONE-SESSION.
+
+         IF ALL-SESSIONS-SELECTED
+           MOVE HOST-SESS-ENTRY(SESSX) TO DFT-SESS
+           DISPLAY BLANK-LINE
+           DISPLAY 'Driving host session short name ' DFT-SESS
+               WITH NO ADVANCING
+           DISPLAY '...'
+           MOVE ZERO TO HRC.
+
          IF DFT-SESS NOT = SPACE THEN
 
            DISPLAY BLANK-LINE
@@ -189,8 +339,10 @@
                WITH NO ADVANCING
            DISPLAY '...'
                WITH NO ADVANCING
-           ACCEPT DUMMY
+           PERFORM PAUSE-FOR-OPERATOR
            PERFORM WRITE-STR-2-HOST
+           MOVE "WRITE-STR-2-HOST" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC
 
          ELSE
 
@@ -204,8 +356,10 @@
                  WITH NO ADVANCING
            DISPLAY '" on Host Presentation Space...'
                  WITH NO ADVANCING
-           ACCEPT DUMMY
-           PERFORM SEARCH-STR-ON-HOST.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM SEARCH-STR-ON-HOST
+           MOVE "SEARCH-STR-ON-HOST" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -213,8 +367,23 @@
                  WITH NO ADVANCING
            DISPLAY 'bytes of Host presentation space...'
                  WITH NO ADVANCING
-           ACCEPT DUMMY
-           PERFORM DISP-HOST-SCR.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM DISP-HOST-SCR
+           MOVE "DISP-HOST-SCR" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
+
+         IF HRC = ZERO THEN
+
+           DISPLAY BLANK-LINE
+           DISPLAY 'Press ENTER to send the IND$FILE transfer command'
+                 WITH NO ADVANCING
+           DISPLAY ' to session short name ' DFT-SESS
+                 WITH NO ADVANCING
+           DISPLAY '...'
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM SEND-FILE-TO-HOST
+           MOVE "SEND-FILE-TO-HOST" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -223,8 +392,10 @@
            DISPLAY ' of session short name ' DFT-SESS
                  WITH NO ADVANCING
 
-           ACCEPT DUMMY
-           PERFORM CHANGE-PS-WINDOW-NAME.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM CHANGE-PS-WINDOW-NAME
+           MOVE "CHANGE-PS-WINDOW-NAME" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -232,8 +403,10 @@
            DISPLAY 'Press ENTER to change the switch list LT name'
                  WITH NO ADVANCING
            DISPLAY ' for session short name ' DFT-SESS
-           ACCEPT DUMMY
-           PERFORM CHANGE-SWITCH-LIST-LT-NAME.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM CHANGE-SWITCH-LIST-LT-NAME
+           MOVE "CHANGE-SWITCH-LIST-LT-NAME" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -243,8 +416,10 @@
            DISPLAY 'Press ENTER to query the PM status'
                  WITH NO ADVANCING
            DISPLAY ' of session short name ' DFT-SESS
-           ACCEPT DUMMY
-           PERFORM QUERY-PM-STATUS.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM QUERY-PM-STATUS
+           MOVE "QUERY-PM-STATUS" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -252,8 +427,10 @@
            DISPLAY 'Press ENTER to make the PM window invisible'
                  WITH NO ADVANCING
            DISPLAY ' for session short name ' DFT-SESS
-           ACCEPT DUMMY
+           PERFORM PAUSE-FOR-OPERATOR
            PERFORM MAKE-PM-WINDOW-INVISIBLE
+           MOVE "MAKE-PM-WINDOW-INVISIBLE" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC
 
            DISPLAY BLANK-LINE
            MOVE INVIS-HOST-TEXT TO DISP-TEXT
@@ -263,8 +440,10 @@
                WITH NO ADVANCING
            DISPLAY '...'
                WITH NO ADVANCING
-           ACCEPT DUMMY
-           PERFORM WRITE-STR-2-HOST.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM WRITE-STR-2-HOST
+           MOVE "WRITE-STR-2-HOST" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -273,8 +452,10 @@
                  WITH NO ADVANCING
            DISPLAY 'bytes of invisible Host presentation space...'
                  WITH NO ADVANCING
-           ACCEPT DUMMY
-           PERFORM DISP-HOST-SCR.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM DISP-HOST-SCR
+           MOVE "DISP-HOST-SCR" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -282,8 +463,10 @@
                  WITH NO ADVANCING
            DISPLAY ' and make visible...'
                  WITH NO ADVANCING
-           ACCEPT DUMMY
-           PERFORM MAKE-PM-WINDOW-VISIBLE.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM MAKE-PM-WINDOW-VISIBLE
+           MOVE "MAKE-PM-WINDOW-VISIBLE" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -293,8 +476,10 @@
            DISPLAY ' from session short name ' DFT-SESS
                  WITH NO ADVANCING
            DISPLAY '...'
-           ACCEPT DUMMY
-           PERFORM DISCONNECT-PM-WINDOW.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM DISCONNECT-PM-WINDOW
+           MOVE "DISCONNECT-PM-WINDOW" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
          IF HRC = ZERO THEN
 
@@ -302,8 +487,10 @@
            DISPLAY 'Press ENTER to restore switch name and window'
                  WITH NO ADVANCING
            DISPLAY ' name and size...'
-           ACCEPT DUMMY
-           PERFORM RESET-WINDOW.
+           PERFORM PAUSE-FOR-OPERATOR
+           PERFORM RESET-WINDOW
+           MOVE "RESET-WINDOW" TO HRC-LOG-PARA-NAME
+           PERFORM LOG-HRC.
 
 
          IF HRC = ZERO THEN
@@ -312,8 +499,84 @@
                  WITH NO ADVANCING
            DISPLAY 'Press ENTER...'
                  WITH NO ADVANCING
+           PERFORM PAUSE-FOR-OPERATOR.
+
+         IF ALL-SESSIONS-SELECTED
+           SET SESSX UP BY 1.
+
+       DRIVE-ONE-SESSION-EXIT. EXIT.
+
+      *********************************************************************
+      * PAUSE-FOR-OPERATOR - Waits for the operator to press ENTER,       *
+      *                       except in silent/unattended mode, where      *
+      *                       the run must not block on an operator who   *
+      *                       isn't there.                                 *
+      *                                                                   *
+      *********************************************************************
+       PAUSE-FOR-OPERATOR.
+
+         IF NOT SILENT-MODE
            ACCEPT DUMMY.
 
+      *********************************************************************
+      * OPEN-HRC-LOG-FILE - Opens the unattended-mode HRC log, appending  *
+      *                     to it if it already exists from earlier in    *
+      *                     the run.                                      *
+      *                                                                   *
+      *********************************************************************
+       OPEN-HRC-LOG-FILE.
+
+         OPEN EXTEND HRC-LOG-FILE.
+         IF HRC-LOG-FILE-NOT-FOUND
+           OPEN OUTPUT HRC-LOG-FILE.
+
+      *********************************************************************
+      * LOG-HRC - In silent mode, appends one record to the HRC log for   *
+      *           the step just completed, recording its return code so   *
+      *           an unattended run can be checked afterwards instead of  *
+      *           watching the screen.                                    *
+      *                                                                   *
+      *********************************************************************
+       LOG-HRC.
+
+         IF SILENT-MODE
+           ADD 1 TO HRC-LOG-STEP-NUM
+           MOVE HRC-LOG-STEP-NUM TO HLR-STEP-NUM
+           MOVE HRC-LOG-PARA-NAME TO HLR-PARA-NAME
+           MOVE HRC TO HLR-RETURN-CODE
+           WRITE HRC-LOG-RECORD.
+
+      *********************************************************************
+      * CLOSE-HRC-LOG-FILE - Closes the unattended-mode HRC log, if it    *
+      *                       was opened.                                 *
+      *                                                                   *
+      *********************************************************************
+       CLOSE-HRC-LOG-FILE.
+
+         IF SILENT-MODE
+           CLOSE HRC-LOG-FILE.
+
+      *********************************************************************
+      * READ-WINDOW-PROFILE - Loads the operator desk's preferred PM      *
+      *                       window layout (title, switch list name,     *
+      *                       X/Y/width/height) from WINDOW-PROFILE-FILE, *
+      *                       leaving the prior hardcoded defaults in     *
+      *                       place when no profile file is present.       *
+      *                                                                   *
+      *********************************************************************
+       READ-WINDOW-PROFILE.
+
+         OPEN INPUT WINDOW-PROFILE-FILE.
+         IF WIN-PROFILE-FILE-OK
+           READ WINDOW-PROFILE-FILE
+           MOVE WP-LTNAME TO WPR-LTNAME
+           MOVE WP-SWNAME TO WPR-SWNAME
+           MOVE WP-XPOS   TO WPR-XPOS
+           MOVE WP-YPOS   TO WPR-YPOS
+           MOVE WP-XSIZE  TO WPR-XSIZE
+           MOVE WP-YSIZE  TO WPR-YSIZE
+           CLOSE WINDOW-PROFILE-FILE.
+
       *********************************************************************
       * DISP-EHLLAPI-INFO - CALLs EHLLAPI QUERY-SYSTEM and then displays  *
       *                     the requested info.                           *
@@ -488,6 +751,9 @@
 
          PERFORM DSI-LOOP UNTIL HRC NOT = 0 OR HAIX > NUM-SESS.
 
+         IF HRC = ZERO
+           PERFORM SELECT-HOST-SESSION THRU SELECT-HOST-SESSION-EXIT.
+
        DSI-LOOP.
 
 
@@ -564,7 +830,7 @@
          DISPLAY BLANK-LINE.
 
          DISPLAY PRESS-ENT-MSG WITH NO ADVANCING.
-         ACCEPT DUMMY.
+         PERFORM PAUSE-FOR-OPERATOR.
 
 
 
@@ -577,6 +843,57 @@
          IF DFT-SESS = SPACE
            MOVE QSES-SHORTNAME(HAIX) TO DFT-SESS.
 
+         ADD 1 TO HOST-SESS-COUNT.
+         SET SESSX TO HOST-SESS-COUNT.
+         MOVE QSES-SHORTNAME(HAIX) TO HOST-SESS-ENTRY(SESSX).
+
+
+
+      *********************************************************************
+      * SELECT-HOST-SESSION - Let the operator pick which enumerated     *
+      *                       host session to drive, or drive every      *
+      *                       host session found in one run.              *
+      *                                                                   *
+      *                                                                   *
+      *********************************************************************
+       SELECT-HOST-SESSION.
+
+         IF HOST-SESS-COUNT = ZERO
+           DISPLAY 'NO HOST SESSIONS WERE FOUND TO DRIVE.'
+           MOVE 1 TO HRC
+
+         ELSE
+           IF SILENT-MODE
+             DISPLAY 'SILENT MODE - DRIVING DEFAULT SESSION SHORT NAME '
+                 WITH NO ADVANCING
+             DISPLAY DFT-SESS
+           ELSE
+             DISPLAY BLANK-LINE
+             DISPLAY 'Host session short names found : '
+                 WITH NO ADVANCING
+             SET SESSX TO 1
+             PERFORM SHS-LIST-ENTRY UNTIL SESSX > HOST-SESS-COUNT
+             DISPLAY BLANK-LINE
+             DISPLAY BLANK-LINE
+             DISPLAY 'Enter a short name to drive just that session,'
+             DISPLAY 'or * to drive every host session found: '
+                 WITH NO ADVANCING
+             ACCEPT SESS-SELECTION
+
+             IF SESS-SELECTION = '*'
+               SET ALL-SESSIONS-SELECTED TO TRUE
+               SET SESSX TO 1
+               MOVE HOST-SESS-ENTRY(1) TO DFT-SESS
+             ELSE
+               IF SESS-SELECTION NOT = SPACE
+                 MOVE SESS-SELECTION TO DFT-SESS.
+
+       SELECT-HOST-SESSION-EXIT. EXIT.
+
+       SHS-LIST-ENTRY.
+
+         DISPLAY HOST-SESS-ENTRY(SESSX) ' ' WITH NO ADVANCING.
+         SET SESSX UP BY 1.
 
 
       *********************************************************************
@@ -650,9 +967,83 @@
            DISPLAY BLANK-LINE
            DISPLAY BLANK-LINE
 
+         ELSE
+           IF HRC = HARC-STRING-NOT-FOUND
+             DISPLAY 'STRING "' DISP-TEXT WITH NO ADVANCING
+             DISPLAY '" NOT FOUND ON HOST PRESENTATION SPACE.'
+             DISPLAY BLANK-LINE
+           ELSE
+             PERFORM ERROR-HAND.
+
+
+      *********************************************************************
+      * SEND-FILE-TO-HOST - Connects to DFT-SESS, sends the IND$FILE      *
+      *                     transfer command in COMMAND-TEXT, then polls  *
+      *                     the Host Presentation Space for the host's    *
+      *                     transfer-complete message.                    *
+      *                                                                   *
+      *********************************************************************
+       SEND-FILE-TO-HOST.
+
+         MOVE HA-CONNECT-PS TO HFUNC-NUM.
+
+         MOVE DFT-SESS TO HDATA-STR(1).
+
+         CALL 'COBLIM' USING HFUNC-NUM, HDATA-STRING, HDS-LEN, HRC.
+
+         IF HRC = HARC-SUCCESS
+           PERFORM SFH-SEND-HOME-KEY
+         ELSE
+           PERFORM ERROR-HAND.
+
+       SFH-SEND-HOME-KEY.
+
+         MOVE HA-SENDKEY TO HFUNC-NUM.
+
+         MOVE 4 TO HDS-LEN.
+
+         CALL 'COBLIM' USING HFUNC-NUM, HOME-KEY, HDS-LEN, HRC.
+
+         IF HRC = HARC-SUCCESS
+           PERFORM SFH-SEND-COMMAND
+         ELSE
+           PERFORM ERROR-HAND.
+
+       SFH-SEND-COMMAND.
+
+         MOVE 29 TO HDS-LEN.
+
+         CALL 'COBLIM' USING HFUNC-NUM, COMMAND-TEXT, HDS-LEN, HRC.
+
+         IF HRC = HARC-SUCCESS
+           DISPLAY 'IND$FILE transfer command sent to host.'
+           MOVE ZERO TO XFER-POLL-COUNT
+           MOVE "N" TO TRANSFER-DONE-SWITCH
+           PERFORM SFH-WAIT-FOR-COMPLETE
+               UNTIL TRANSFER-COMPLETE
+                  OR XFER-POLL-COUNT > XFER-POLL-MAX
+           IF TRANSFER-COMPLETE
+             MOVE HARC-SUCCESS TO HRC
+           ELSE
+             DISPLAY 'TRANSFER DID NOT COMPLETE WITHIN POLL LIMIT.'
+             MOVE HARC-SESSION-UNAVAILABLE TO HRC
          ELSE
            PERFORM ERROR-HAND.
 
+       SFH-WAIT-FOR-COMPLETE.
+
+         MOVE HA-SEARCH-PS TO HFUNC-NUM.
+
+         MOVE 17 TO HDS-LEN.
+
+         CALL 'COBLIM' USING HFUNC-NUM, XFER-COMPLETE-MSG, HDS-LEN, HRC.
+
+         IF HRC = HARC-SUCCESS
+           SET TRANSFER-COMPLETE TO TRUE
+           DISPLAY 'Host reports IND$FILE transfer complete.'
+         ELSE
+           ADD 1 TO XFER-POLL-COUNT.
+
 
       *********************************************************************
       * DISP-HOST-SCR - Displays first 1920 bytes of host screen.         *
@@ -705,10 +1096,9 @@
        CHANGE-PS-WINDOW-NAME.
 
          MOVE HA-CONNECT-PM-SRVCS TO HFUNC-NUM.
+         MOVE "HLLCOB" TO PM-CONNECT-LIBRARY.
 
-         MOVE DFT-SESS TO STPM-SHORTNAME.
-
-         CALL 'HLLCOB' USING HFUNC-NUM, STPM-STRUCT, HDS-LEN, HRC.
+         PERFORM PM-CONNECT-WITH-RECOVERY.
 
          IF HRC = HARC-SUCCESS
            PERFORM CHANGE-PS
@@ -723,7 +1113,7 @@
 
          MOVE 1 TO CHLT-OPTION.
 
-         MOVE "Sample Window Name Test" TO CHLT-LTNAME.
+         MOVE WPR-LTNAME TO CHLT-LTNAME.
          MOVE 26 TO HDS-LEN.
 
          CALL 'HLLCOB' USING HFUNC-NUM,CHLT-STRUCT,HDS-LEN,HRC.
@@ -748,10 +1138,9 @@
        CHANGE-SWITCH-LIST-LT-NAME.
 
            MOVE HA-CONNECT-PM-SRVCS TO HFUNC-NUM.
+           MOVE "HLLCOB" TO PM-CONNECT-LIBRARY.
 
-           MOVE DFT-SESS TO  STPM-SHORTNAME.
-
-           CALL 'HLLCOB' USING HFUNC-NUM, STPM-STRUCT, HDS-LEN, HRC.
+           PERFORM PM-CONNECT-WITH-RECOVERY.
 
            IF HRC = HARC-SUCCESS
              PERFORM CHANGE-SWITCH
@@ -765,7 +1154,7 @@
            MOVE DFT-SESS TO CHSW-SHORTNAME.
            MOVE 1 TO CHSW-OPTION.
 
-           MOVE "Sample Switch List Name" TO CHSW-SWNAME.
+           MOVE WPR-SWNAME TO CHSW-SWNAME.
            MOVE 26 TO HDS-LEN.
 
            CALL 'HLLCOB' USING HFUNC-NUM,CHSW-STRUCT,HDS-LEN,HRC.
@@ -791,10 +1180,9 @@
        QUERY-PM-STATUS.
 
          MOVE HA-CONNECT-PM-SRVCS TO HFUNC-NUM.
+         MOVE "COBLIM" TO PM-CONNECT-LIBRARY.
 
-         MOVE DFT-SESS TO STPM-SHORTNAME.
-
-         CALL 'COBLIM' USING HFUNC-NUM, STPM-STRUCT, HDS-LEN, HRC.
+         PERFORM PM-CONNECT-WITH-RECOVERY.
 
          IF HRC = HARC-SUCCESS
            PERFORM QUERY-SESSION
@@ -883,9 +1271,7 @@
 
          MOVE HA-CONNECT-PM-SRVCS TO HFUNC-NUM.
 
-         MOVE DFT-SESS TO HDATA-STR(1).
-
-         CALL 'COBLIM' USING HFUNC-NUM, HDATA-STRING, HDS-LEN, HRC.
+         PERFORM PM-CONNECT-WITH-RECOVERY-HDS.
 
          IF HRC = HARC-SUCCESS
            PERFORM MAKE-INVIS
@@ -926,10 +1312,9 @@
        MAKE-PM-WINDOW-VISIBLE.
 
          MOVE HA-CONNECT-PM-SRVCS TO HFUNC-NUM.
+         MOVE "COBLIM" TO PM-CONNECT-LIBRARY.
 
-         MOVE DFT-SESS TO  STPM-SHORTNAME.
-
-         CALL 'COBLIM' USING HFUNC-NUM, STPM-STRUCT, HDS-LEN, HRC.
+         PERFORM PM-CONNECT-WITH-RECOVERY.
 
          IF HRC = HARC-SUCCESS
            PERFORM MAKE-VIS
@@ -943,10 +1328,10 @@
          MOVE DFT-SESS TO CWIN-SHORTNAME.
          MOVE 1  TO CWIN-OPTION.
          MOVE 2056 TO CWIN-FLAGS.
-         MOVE 0  TO CWIN-XPOS.
-         MOVE 0  TO CWIN-YPOS.
-         MOVE 0  TO CWIN-XSIZE.
-         MOVE 0  TO CWIN-YSIZE.
+         MOVE WPR-XPOS  TO CWIN-XPOS.
+         MOVE WPR-YPOS  TO CWIN-YPOS.
+         MOVE WPR-XSIZE TO CWIN-XSIZE.
+         MOVE WPR-YSIZE TO CWIN-YSIZE.
          MOVE 0  TO CWIN-BEHIND.
 
          CALL 'HLLCOB' USING HFUNC-NUM,CWIN-STRUCT,HDS-LEN,HRC.
@@ -973,10 +1358,9 @@
 
 
          MOVE HA-CONNECT-PS TO HFUNC-NUM.
+         MOVE "COBLIM" TO PM-CONNECT-LIBRARY.
 
-         MOVE DFT-SESS TO STPM-SHORTNAME.
-
-         CALL 'COBLIM' USING HFUNC-NUM, STPM-STRUCT, HDS-LEN, HRC.
+         PERFORM PM-CONNECT-WITH-RECOVERY.
 
          IF HRC = HARC-SUCCESS
            PERFORM DISCONNECT
@@ -1009,10 +1393,9 @@
 
 
          MOVE HA-CONNECT-PM-SRVCS TO HFUNC-NUM.
+         MOVE "COBLIM" TO PM-CONNECT-LIBRARY.
 
-         MOVE DFT-SESS TO STPM-SHORTNAME.
-
-         CALL 'COBLIM' USING HFUNC-NUM, STPM-STRUCT, HDS-LEN, HRC.
+         PERFORM PM-CONNECT-WITH-RECOVERY.
 
          IF HRC > HARC-SUCCESS
             PERFORM ERROR-HAND.
@@ -1088,11 +1471,149 @@
          DISPLAY 'EHLLAPI Reset To Original Conditions.'.
 
 
+      *********************************************************************
+      * PM-CONNECT-WITH-RECOVERY - Issues the PM services connect CALL    *
+      *                    (HFUNC-NUM already set by the caller to        *
+      *                    HA-CONNECT-PS or HA-CONNECT-PM-SRVCS, and      *
+      *                    PM-CONNECT-LIBRARY to 'COBLIM' or 'HLLCOB',    *
+      *                    whichever that call site normally uses)       *
+      *                    against DFT-SESS using the STPM-STRUCT        *
+      *                    argument layout.  If the emulator session     *
+      *                    behind DFT-SESS was closed or crashed, the    *
+      *                    CALL comes back HARC-SESSION-NOT-CONNECTED;   *
+      *                    rather than falling straight into ERROR-HAND, *
+      *                    this re-runs DISP-SESSION-INFO to re-acquire  *
+      *                    a valid DFT-SESS and retries the same connect *
+      *                    CALL once more before giving the caller HRC   *
+      *                    back.                                          *
+      *                                                                   *
+      *********************************************************************
+       PM-CONNECT-WITH-RECOVERY.
+
+         MOVE DFT-SESS TO STPM-SHORTNAME.
+
+         CALL PM-CONNECT-LIBRARY USING HFUNC-NUM, STPM-STRUCT,
+             HDS-LEN, HRC.
+
+         IF HRC = HARC-SESSION-NOT-CONNECTED
+           PERFORM RECOVER-PM-SESSION
+           IF NOT PM-SESSION-LOST
+             MOVE DFT-SESS TO STPM-SHORTNAME
+             CALL PM-CONNECT-LIBRARY USING HFUNC-NUM, STPM-STRUCT,
+                 HDS-LEN, HRC.
+
+      *********************************************************************
+      * PM-CONNECT-WITH-RECOVERY-HDS - Same as PM-CONNECT-WITH-RECOVERY,  *
+      *                    but for MAKE-PM-WINDOW-INVISIBLE, the one PM   *
+      *                    connect call site that passes the connect     *
+      *                    CALL its short name through HDATA-STRING      *
+      *                    instead of STPM-STRUCT.                        *
+      *                                                                   *
+      *********************************************************************
+       PM-CONNECT-WITH-RECOVERY-HDS.
+
+         MOVE DFT-SESS TO HDATA-STR(1).
+
+         CALL 'COBLIM' USING HFUNC-NUM, HDATA-STRING, HDS-LEN, HRC.
+
+         IF HRC = HARC-SESSION-NOT-CONNECTED
+           PERFORM RECOVER-PM-SESSION
+           IF NOT PM-SESSION-LOST
+             MOVE DFT-SESS TO HDATA-STR(1)
+             CALL 'COBLIM' USING HFUNC-NUM, HDATA-STRING, HDS-LEN, HRC.
+
+      *********************************************************************
+      * RECOVER-PM-SESSION - Re-acquires a valid DFT-SESS after the PM    *
+      *                    connect CALL reports the emulator session is   *
+      *                    no longer connected, by rebuilding the host    *
+      *                    session table and re-running DISP-SESSION-INFO *
+      *                    exactly as MAIN does at startup.  In silent    *
+      *                    mode (no operator to answer the session-pick   *
+      *                    prompt), it then tries to reselect the short   *
+      *                    name that was active before the connection    *
+      *                    was lost, via RESELECT-PRIOR-SESSION, rather   *
+      *                    than silently driving whichever host session  *
+      *                    happened to enumerate first.  Limited to      *
+      *                    PM-SESSION-RECOVERY-MAX attempts, after which  *
+      *                    PM-SESSION-LOST-SWITCH is set and this        *
+      *                    paragraph stops retrying on its own; it does  *
+      *                    not abort the run directly.  With             *
+      *                    PM-SESSION-LOST set, the caller's connect     *
+      *                    CALL is not retried, HRC is left at           *
+      *                    HARC-SESSION-NOT-CONNECTED, and it is         *
+      *                    ERROR-HAND/EH-RETRY-CONNECT's own, separately *
+      *                    bounded ERROR-RETRY-MAX loop that eventually  *
+      *                    aborts the run on that same HRC value.        *
+      *                                                                   *
+      *********************************************************************
+       RECOVER-PM-SESSION.
+
+         MOVE "N" TO PM-SESSION-LOST-SWITCH.
+         MOVE DFT-SESS TO PRIOR-DFT-SESS.
+
+         IF PM-SESSION-RECOVERY-COUNT >= PM-SESSION-RECOVERY-MAX
+           DISPLAY 'EMULATOR SESSION RECOVERY LIMIT REACHED.'
+           SET PM-SESSION-LOST TO TRUE
+         ELSE
+           ADD 1 TO PM-SESSION-RECOVERY-COUNT
+           DISPLAY BLANK-LINE
+           DISPLAY 'PM SESSION NOT CONNECTED - ATTEMPTING TO '
+               WITH NO ADVANCING
+           DISPLAY 'RE-ACQUIRE AN EMULATOR SESSION...'
+           MOVE SPACE TO DFT-SESS
+           MOVE ZERO TO HOST-SESS-COUNT
+           SET SESSX TO 1
+           MOVE ZERO TO HRC
+           PERFORM DISP-SESSION-INFO
+           IF HRC = HARC-SUCCESS AND DFT-SESS NOT = SPACE
+             IF SILENT-MODE AND PRIOR-DFT-SESS NOT = SPACE
+               PERFORM RESELECT-PRIOR-SESSION
+             END-IF
+             DISPLAY 'EMULATOR SESSION RE-ACQUIRED - RESUMING.'
+             MOVE ZERO TO PM-SESSION-RECOVERY-COUNT
+             IF ALL-SESSIONS-SELECTED
+               SET SESSX TO 1
+             END-IF
+           ELSE
+             DISPLAY 'UNABLE TO RE-ACQUIRE AN EMULATOR SESSION.'
+             SET PM-SESSION-LOST TO TRUE.
+
+      *********************************************************************
+      * RESELECT-PRIOR-SESSION - In silent mode, looks PRIOR-DFT-SESS up  *
+      *                    in the freshly rebuilt HOST-SESS-TABLE and,    *
+      *                    if it is still among the live host sessions,   *
+      *                    makes it DFT-SESS again so an unattended run   *
+      *                    keeps driving the same session it was on      *
+      *                    before the connection dropped, instead of      *
+      *                    whichever session enumerated first.            *
+      *                                                                   *
+      *********************************************************************
+       RESELECT-PRIOR-SESSION.
+
+         MOVE "N" TO PRIOR-SESSION-FOUND-SWITCH.
+         SET SESSX TO 1.
+         PERFORM FIND-PRIOR-SESSION-ENTRY
+             UNTIL SESSX > HOST-SESS-COUNT OR PRIOR-SESSION-FOUND.
+
+       FIND-PRIOR-SESSION-ENTRY.
+
+         IF HOST-SESS-ENTRY(SESSX) = PRIOR-DFT-SESS
+           MOVE PRIOR-DFT-SESS TO DFT-SESS
+           SET PRIOR-SESSION-FOUND TO TRUE
+         ELSE
+           SET SESSX UP BY 1.
 
 
 
       *********************************************************************
-      * ERROR_HAND - Error handler.                                       *
+      * ERROR_HAND - Error handler. Classifies HRC and either retries    *
+      *              the CONNECT-PS step (HARC-SESSION-NOT-CONNECTED) or *
+      *              cleanly aborts with a distinct RETURN-CODE per      *
+      *              failure class (HARC-SYSTEM-ERROR-LOW thru -HIGH),   *
+      *              so a scheduler can tell a recovered session drop    *
+      *              apart from a fatal EHLLAPI error. Any other return  *
+      *              code falls through to the caller's own HRC = ZERO   *
+      *              check the way it always has.                       *
       *                                                                   *
       * INPUT                                                             *
       *                                                                   *
@@ -1105,8 +1626,52 @@
            DISPLAY 'UNEXPECTED RETURN CODE ' DISP-NUM ' from '
                WITH NO ADVANCING.
            MOVE HFUNC-NUM TO DISP-NUM.
-           DISPLAY 'FUNCTION #' DISP-NUM '.'
-               WITH NO ADVANCING.
+           DISPLAY 'FUNCTION #' DISP-NUM '.'.
+
+           EVALUATE TRUE
+              WHEN HRC = HARC-SESSION-NOT-CONNECTED
+                 PERFORM EH-RETRY-CONNECT
+              WHEN HRC >= HARC-SYSTEM-ERROR-LOW
+                   AND HRC <= HARC-SYSTEM-ERROR-HIGH
+                 DISPLAY 'EHLLAPI SYSTEM ERROR - ABORTING RUN.'
+                 MOVE 2 TO RETURN-CODE
+                 PERFORM CLOSE-HRC-LOG-FILE
+                 STOP RUN
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+      *********************************************************************
+      * EH-RETRY-CONNECT - Retries HA-CONNECT-PS against DFT-SESS up to  *
+      *                    ERROR-RETRY-MAX times before giving up and    *
+      *                    aborting the run.                              *
+      *                                                                   *
+      *********************************************************************
+       EH-RETRY-CONNECT.
+
+           IF ERROR-RETRY-COUNT < ERROR-RETRY-MAX
+             ADD 1 TO ERROR-RETRY-COUNT
+             DISPLAY 'SESSION NOT CONNECTED - RETRYING CONNECT-PS ( '
+                 WITH NO ADVANCING
+             MOVE ERROR-RETRY-COUNT TO DISP-NUM
+             DISPLAY DISP-NUM ' OF ' WITH NO ADVANCING
+             MOVE ERROR-RETRY-MAX TO DISP-NUM
+             DISPLAY DISP-NUM ' )...'
+             MOVE HA-CONNECT-PS TO HFUNC-NUM
+             MOVE DFT-SESS TO HDATA-STR(1)
+             CALL 'COBLIM' USING HFUNC-NUM, HDATA-STRING, HDS-LEN, HRC
+             IF HRC = HARC-SUCCESS
+               DISPLAY 'SESSION RECONNECTED - RESUMING.'
+               MOVE ZERO TO ERROR-RETRY-COUNT
+             ELSE
+               PERFORM ERROR-HAND
+           ELSE
+             DISPLAY 'SESSION STILL NOT CONNECTED AFTER RETRY LIMIT.'
+             DISPLAY 'ABORTING RUN.'
+             MOVE ZERO TO ERROR-RETRY-COUNT
+             MOVE 1 TO RETURN-CODE
+             PERFORM CLOSE-HRC-LOG-FILE
+             STOP RUN.
 
 
       ******************************************************************
