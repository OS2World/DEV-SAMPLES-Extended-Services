@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  ACSSVCB.CBL - OS/2 COMMUNICATIONS MANAGER GENERAL SERVICES   *
+      *                "CONVERT" VERB PARAMETER BLOCK AND CONSTANTS. *
+      *****************************************************************
+      *
+       01  CONVERT.
+           05  OPCODE                   PIC X(2).
+           05  CHARACTER-SET            PIC X(2).
+           05  PRIMARY-RC               PIC 9(4)   COMP-5.
+           05  SECONDARY-RC             PIC 9(4)   COMP-5.
+           05  DIRECTION                PIC X(1).
+           05  LENGTH-TO-BE-CONVERTED   PIC 9(4)   COMP-5.
+           05  SOURCE-ADDR              POINTER.
+           05  TARGET-ADDR              POINTER.
+
+       78  SV-CONVERT                   VALUE "CV".
+       78  SV-AE                        VALUE "AE".
+       78  SV-ASCII-TO-EBCDIC           VALUE "A".
+       78  SV-EBCDIC-TO-ASCII           VALUE "E".
+       78  SV-OK                        VALUE 0.
