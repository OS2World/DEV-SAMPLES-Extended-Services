@@ -28,8 +28,29 @@
        PROGRAM-ID. LUASAMP.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "LUATLOG"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS TLOG-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+      ***************************************************************
+      * TRANSACTION-LOG-FILE HOLDS A DURABLE RECORD OF EVERY LU     *
+      * NORMAL-FLOW MESSAGE SUCCESSFULLY RECEIVED AND CONVERTED     *
+      * FROM THE HOST, SINCE DATA-BUFFER IS OVERWRITTEN BY THE      *
+      * NEXT SLI VERB.                                              *
+      ***************************************************************
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-LOG-RECORD.
+           05  TLR-SESSION-ID          PIC X(4).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  TLR-SEQ-NUM             PIC X(2).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  TLR-DATA                PIC X(256).
+
        WORKING-STORAGE SECTION.
        77  OPEN-DISPLAY           PIC X(46)    VALUE
                 " Opening communication with SLI interface.... ".
@@ -47,9 +68,27 @@
                 " Quit from LUA conversation due to an error. Ab-ended".
        77  SESSION-FAIL-DISPLAY   PIC X(38)    VALUE
                 " LU-LU session failed due to an error ".
+       77  EOC-DISPLAY             PIC X(45)    VALUE
+                " End of conversation signalled by the host ".
+       77  OPEN-RETRY-DISPLAY      PIC X(45)    VALUE
+                " SLI_OPEN failed - retrying session open ".
 
        77  SEM-TIMEOUT            PIC X(4)     VALUE  X'FFFFFFFF'.
 
+       01  TLOG-FILE-STATUS       PIC X(2)     VALUE SPACES.
+           88  TLOG-FILE-OK                     VALUE "00".
+           88  TLOG-FILE-NOT-FOUND               VALUE "35".
+
+       01  END-OF-CONVERSATION-SWITCH PIC X    VALUE "N".
+           88  END-OF-CONVERSATION             VALUE "Y".
+
+       77  OPEN-RETRY-COUNT        PIC 9(2) COMP-0 VALUE ZERO.
+       78  OPEN-RETRY-MAX          VALUE 5.
+       77  DELAY-TICK              PIC 9(7) COMP-0 VALUE ZERO.
+       78  DELAY-LOOP-MAX          VALUE 2000000.
+
+       77  CONVERT-FIELD-NAME      PIC X(20)    VALUE SPACES.
+
        78  LUA-SIZE               VALUE    64.
        78  LUA-AND-EXT-SIZE       VALUE    98.
        78  SEND-SIZE              VALUE    66.
@@ -85,6 +124,13 @@
        01  USER-RAM-SEM         PIC  X(4).
        01  LU-SESSION-ID        PIC  X(4).
        01  SAVED-SEQ-NUM        PIC  X(2).
+      ***************************************************************
+      * SAVED-DATA-LENGTH REMEMBERS HOW MANY BYTES SLI-RECEIVE       *
+      * ACTUALLY PUT INTO DATA-BUFFER, SO SLI-SEND-RESPONSE CAN      *
+      * ECHO BACK THE RIGHT NUMBER OF BYTES INSTEAD OF A FIXED-SIZE  *
+      * POSITIVE RESPONSE THAT IGNORES WHAT WAS RECEIVED.            *
+      ***************************************************************
+       77  SAVED-DATA-LENGTH    PIC 9(8)  COMP-0 VALUE ZERO.
 
       *******************************************************
       *    Include files from OS/2 Comms Mgr                *
@@ -115,11 +161,13 @@
       ************************************************************
       *
            SET USER-RAM-SEM-ADDR TO ADDRESS OF USER-RAM-SEM.
+           PERFORM OPEN-TRANSACTION-LOG-FILE.
            DISPLAY OPEN-DISPLAY.
-           PERFORM SLI-OPEN.
+           PERFORM SLI-OPEN-WITH-RETRY.
            IF LUA-PRIM-RC NOT EQUAL LUA-OK OR
               PRIMARY-RC IN CONVERT NOT EQUAL SV-OK THEN
               DISPLAY SESSION-FAIL-DISPLAY
+              PERFORM CLOSE-TRANSACTION-LOG-FILE
               STOP RUN.
 
 
@@ -128,20 +176,14 @@
       *
            IF LUA-PRIM-RC EQUAL LUA-OK AND
               PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
-              DISPLAY RECEIVE-DISPLAY
-              PERFORM SLI-RECEIVE
-      *
-              IF LUA-PRIM-RC EQUAL LUA-OK AND
-                 PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
-                 DISPLAY SEND-RESPONSE-DISPLAY
-                 PERFORM SLI-SEND-RESPONSE
+              PERFORM PROCESS-INBOUND-MESSAGES
       *
-                 IF LUA-PRIM-RC EQUAL LUA-OK THEN
-                    DISPLAY CLOSE-DISPLAY
-                    MOVE LOW-VALUES TO LUA-VERB-RECORD
-                    MOVE BIN-ZERO TO LUA-FLAG1-CLOSE-ABEND
-                                     IN LUA-COB-EXT
-                    PERFORM SLI-CLOSE.
+              IF LUA-PRIM-RC EQUAL LUA-OK THEN
+                 DISPLAY CLOSE-DISPLAY
+                 MOVE LOW-VALUES TO LUA-VERB-RECORD
+                 MOVE BIN-ZERO TO LUA-FLAG1-CLOSE-ABEND
+                                  IN LUA-COB-EXT
+                 PERFORM SLI-CLOSE.
 
 
            IF LUA-PRIM-RC EQUAL LUA-OK THEN
@@ -155,8 +197,85 @@
               ELSE
                  DISPLAY SESSION-FAIL-DISPLAY.
 
+           PERFORM CLOSE-TRANSACTION-LOG-FILE.
            STOP RUN.
 
+
+      ****************************************************************
+      * Function : PROCESS-INBOUND-MESSAGES                          *
+      * Purpose  : Drive the receive/dispatch exchange with the host *
+      *            until the host signals end of conversation or an  *
+      *            SLI/conversion error breaks the loop.              *
+      ****************************************************************
+       PROCESS-INBOUND-MESSAGES.
+           PERFORM RECEIVE-AND-DISPATCH
+               UNTIL END-OF-CONVERSATION
+                  OR LUA-PRIM-RC NOT EQUAL LUA-OK
+                  OR PRIMARY-RC IN CONVERT NOT EQUAL SV-OK.
+
+
+      ****************************************************************
+      * Function : RECEIVE-AND-DISPATCH                              *
+      * Purpose  : Receive one LU Normal Flow message from the host  *
+      *            and dispatch on its message type - a normal data  *
+      *            message gets a response sent back, an end-of-     *
+      *            conversation message ends the receive loop.        *
+      ****************************************************************
+       RECEIVE-AND-DISPATCH.
+           DISPLAY RECEIVE-DISPLAY.
+           PERFORM SLI-RECEIVE.
+           IF LUA-PRIM-RC EQUAL LUA-OK AND
+              PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
+              PERFORM WRITE-TRANSACTION-LOG-RECORD
+              EVALUATE TRUE
+                 WHEN LUA-MESSAGE-TYPE EQUAL LUA-MESSAGE-TYPE-EOC
+                    DISPLAY EOC-DISPLAY
+                    MOVE "Y" TO END-OF-CONVERSATION-SWITCH
+                 WHEN OTHER
+                    DISPLAY SEND-RESPONSE-DISPLAY
+                    PERFORM SLI-SEND-RESPONSE
+              END-EVALUATE.
+
+      ****************************************************************
+      * Function : SLI-OPEN-WITH-RETRY                                *
+      * Purpose  : Drive SLI-OPEN, retrying a session failure up to   *
+      *            OPEN-RETRY-MAX times with a short delay between    *
+      *            attempts instead of giving up on the first try.    *
+      ****************************************************************
+       SLI-OPEN-WITH-RETRY.
+           MOVE ZERO TO OPEN-RETRY-COUNT.
+           PERFORM SLI-OPEN.
+           PERFORM RETRY-SLI-OPEN
+               UNTIL LUA-PRIM-RC EQUAL LUA-OK
+                  OR LUA-PRIM-RC NOT EQUAL LUA-SESSION-FAILURE
+                  OR OPEN-RETRY-COUNT NOT LESS THAN OPEN-RETRY-MAX.
+
+
+      ****************************************************************
+      * Function : RETRY-SLI-OPEN                                    *
+      * Purpose  : One retry attempt of SLI-OPEN after a brief delay. *
+      ****************************************************************
+       RETRY-SLI-OPEN.
+           ADD 1 TO OPEN-RETRY-COUNT.
+           DISPLAY OPEN-RETRY-DISPLAY.
+           PERFORM DELAY-FOR-RETRY.
+           PERFORM SLI-OPEN.
+
+
+      ****************************************************************
+      * Function : DELAY-FOR-RETRY                                   *
+      * Purpose  : Give the host a moment to recover between SLI_OPEN *
+      *            attempts.                                          *
+      ****************************************************************
+       DELAY-FOR-RETRY.
+           MOVE ZERO TO DELAY-TICK.
+           PERFORM COUNT-DELAY-TICK UNTIL DELAY-TICK NOT LESS
+               THAN DELAY-LOOP-MAX.
+
+       COUNT-DELAY-TICK.
+           ADD 1 TO DELAY-TICK.
+
+
       ****************************************************************
       * Function : SLI-OPEN                                          *
       * Purpose  : Open a Session with the host using the SLI_OPEN   *
@@ -186,6 +305,7 @@
            SET  SOURCE-ADDR         TO ADDRESS OF ISELF-RQ-01-PLU.
            SET  TARGET-ADDR         TO ADDRESS OF ISELF-RQ-01-PLU.
 
+           MOVE "ISELF-RQ-01-PLU"   TO CONVERT-FIELD-NAME.
            PERFORM CONVERT-ROUTINE.
            IF PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
               MOVE SV-ASCII-TO-EBCDIC  TO DIRECTION
@@ -193,6 +313,7 @@
               SET  SOURCE-ADDR         TO ADDRESS OF ISELF-RQ-01-MODE
               SET  TARGET-ADDR         TO ADDRESS OF ISELF-RQ-01-MODE
 
+              MOVE "ISELF-RQ-01-MODE"  TO CONVERT-FIELD-NAME
               PERFORM CONVERT-ROUTINE
               IF PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
 
@@ -236,6 +357,7 @@
            SET  SOURCE-ADDR         TO LUA-DATA-PTR.
            SET  TARGET-ADDR         TO LUA-DATA-PTR.
 
+           MOVE "TEST-DATA"         TO CONVERT-FIELD-NAME.
            PERFORM CONVERT-ROUTINE.
            IF PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
 
@@ -277,20 +399,27 @@
               PERFORM ERROR2
            ELSE
               MOVE LUA-TH-SNF          TO   SAVED-SEQ-NUM
+              MOVE LUA-DATA-LENGTH     TO   SAVED-DATA-LENGTH
               MOVE SV-EBCDIC-TO-ASCII  TO   DIRECTION
               MOVE LUA-DATA-LENGTH     TO   LENGTH-TO-BE-CONVERTED
               SET  SOURCE-ADDR         TO   LUA-DATA-PTR
               SET  TARGET-ADDR         TO   LUA-DATA-PTR
 
+              MOVE "DATA-BUFFER"       TO   CONVERT-FIELD-NAME
               PERFORM CONVERT-ROUTINE.
 
 
       ****************************************************************
       * Function : SLI-SEND-RESPONSE                                 *
       * Purpose  : Send a response to LU Normal data to the host.    *
-      * Actions  : Set the required fields for SLI_SEND to send a    *
-      *            positive response.  Call the SLI_API and wait for *
-      *            the SLI_SEND to complete.                         *
+      * Actions  : Set the required fields for SLI_SEND and echo     *
+      *            SAVED-DATA-LENGTH bytes of the DATA-BUFFER the    *
+      *            host actually sent us back as the response data, *
+      *            re-converting it to EBCDIC first.  If nothing was *
+      *            received (SAVED-DATA-LENGTH is zero) the response *
+      *            carries no data, same as a plain positive         *
+      *            response.  Call the SLI_API and wait for the      *
+      *            SLI_SEND to complete.                             *
       ****************************************************************
        SLI-SEND-RESPONSE.
            MOVE LOW-VALUES            TO LUA-VERB-RECORD.
@@ -305,13 +434,28 @@
            MOVE BIN-ONE               TO LUA-FLAG1-LU-NORM IN LUA-SEND.
            MOVE LUA-MESSAGE-TYPE-RSP  TO LUA-MESSAGE-TYPE.
 
-           CALL '__SLI' USING LUA-VERB-RECORD.
-           IF LUA-PRIM-RC EQUAL LUA-IN-PROGRESS THEN
-              CALL '__DOSSEMWAIT' USING
-                                  BY VALUE SEM-TIMEOUT
-                                  USER-RAM-SEM-ADDR.
-           IF LUA-PRIM-RC NOT EQUAL LUA-OK THEN
-              PERFORM ERROR2.
+           IF SAVED-DATA-LENGTH GREATER THAN ZERO
+              MOVE SAVED-DATA-LENGTH  TO LUA-DATA-LENGTH
+              SET LUA-DATA-PTR        TO ADDRESS OF DATA-BUFFER
+
+              MOVE SV-ASCII-TO-EBCDIC TO DIRECTION
+              MOVE SAVED-DATA-LENGTH  TO LENGTH-TO-BE-CONVERTED
+              SET  SOURCE-ADDR        TO LUA-DATA-PTR
+              SET  TARGET-ADDR        TO LUA-DATA-PTR
+
+              MOVE "DATA-BUFFER"      TO CONVERT-FIELD-NAME
+              PERFORM CONVERT-ROUTINE
+           ELSE
+              MOVE SV-OK              TO PRIMARY-RC IN CONVERT.
+
+           IF PRIMARY-RC IN CONVERT EQUAL SV-OK THEN
+              CALL '__SLI' USING LUA-VERB-RECORD
+              IF LUA-PRIM-RC EQUAL LUA-IN-PROGRESS THEN
+                 CALL '__DOSSEMWAIT' USING
+                                     BY VALUE SEM-TIMEOUT
+                                     USER-RAM-SEM-ADDR
+              IF LUA-PRIM-RC NOT EQUAL LUA-OK THEN
+                 PERFORM ERROR2.
 
 
       ****************************************************************
@@ -338,6 +482,37 @@
               PERFORM ERROR2.
 
 
+      ****************************************************************
+      * Function : OPEN-TRANSACTION-LOG-FILE                          *
+      * Purpose  : Open the transaction log, creating it the first    *
+      *            time it does not already exist.                    *
+      ****************************************************************
+       OPEN-TRANSACTION-LOG-FILE.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF TLOG-FILE-NOT-FOUND THEN
+              OPEN OUTPUT TRANSACTION-LOG-FILE.
+
+
+      ****************************************************************
+      * Function : WRITE-TRANSACTION-LOG-RECORD                      *
+      * Purpose  : Append a durable record of the message most        *
+      *            recently received and converted from the host.     *
+      ****************************************************************
+       WRITE-TRANSACTION-LOG-RECORD.
+           MOVE LU-SESSION-ID TO TLR-SESSION-ID.
+           MOVE SAVED-SEQ-NUM TO TLR-SEQ-NUM.
+           MOVE DATA-BUFFER   TO TLR-DATA.
+           WRITE TRANSACTION-LOG-RECORD.
+
+
+      ****************************************************************
+      * Function : CLOSE-TRANSACTION-LOG-FILE                        *
+      * Purpose  : Close the transaction log before the program ends. *
+      ****************************************************************
+       CLOSE-TRANSACTION-LOG-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
+
+
       *****************************************************************
       * Function : CONVERT-ROUTINE.                                   *
       * Purpose  : Convert selected data from ASCII to EBCDIC         *
@@ -357,6 +532,10 @@
       *****************************************************************
        ERROR1.
            DISPLAY " An error has occurred during conversion process".
+           DISPLAY " The field being converted is: ", CONVERT-FIELD-NAME.
+           DISPLAY " The conversion direction is: ", DIRECTION.
+           DISPLAY " The conversion length is: ",
+                     LENGTH-TO-BE-CONVERTED IN CONVERT.
            DISPLAY " The primary return code is: ",
                      PRIMARY-RC IN CONVERT.
            DISPLAY " The secondary return code is: ",
