@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  LUA_C.CBL - LUA API VERB RECORD COMMON HEADER.  THESE FIELDS *
+      *              ARE PRESENT ON EVERY LUA VERB (OPEN, SEND,       *
+      *              RECEIVE, CLOSE) AND SO ARE COPIED ONCE, AHEAD    *
+      *              OF THE PER-VERB SPECIFIC AREAS.                  *
+      *****************************************************************
+      *
+           05  LUA-VERB                 PIC X(4).
+           05  LUA-OPCODE               PIC X(4).
+           05  LUA-PRIM-RC              PIC 9(4)   COMP-5.
+           05  LUA-SEC-RC               PIC 9(4)   COMP-5.
+           05  LUA-VERB-LENGTH          PIC 9(4)   COMP-5.
+           05  LUA-COBOL-OFFSET         PIC 9(4)   COMP-5.
+           05  LUA-SID                  PIC X(4).
+           05  LUA-DATA-LENGTH          PIC 9(8)   COMP-5.
+           05  LUA-MAX-LENGTH           PIC 9(8)   COMP-5.
+           05  LUA-MESSAGE-TYPE         PIC X(1).
+           05  LUA-TH-SNF               PIC X(2).
+           05  LUA-DATA-PTR             POINTER.
+           05  LUA-POST-HANDLE          POINTER.
