@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  LUA_C_C.CBL - LUA API VERB, OPCODE, AND RETURN CODE          *
+      *                CONSTANTS.                                     *
+      *****************************************************************
+      *
+       78  LUA-VERB-SLI                 VALUE "SLI ".
+
+       78  LUA-OPCODE-SLI-OPEN          VALUE "OPEN".
+       78  LUA-OPCODE-SLI-SEND          VALUE "SEND".
+       78  LUA-OPCODE-SLI-RECEIVE       VALUE "RECV".
+       78  LUA-OPCODE-SLI-CLOSE         VALUE "CLOS".
+
+       78  LUA-INIT-TYPE-SEC-IS         VALUE X'01'.
+
+       78  LUA-MESSAGE-TYPE-LU-DATA     VALUE X'01'.
+       78  LUA-MESSAGE-TYPE-RSP         VALUE X'02'.
+       78  LUA-MESSAGE-TYPE-EOC         VALUE X'03'.
+
+       78  LUA-OK                       VALUE 0.
+       78  LUA-IN-PROGRESS              VALUE 1.
+       78  LUA-SESSION-FAILURE          VALUE 2.
