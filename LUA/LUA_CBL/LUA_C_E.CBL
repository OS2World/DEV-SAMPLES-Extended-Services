@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  LUA_C_E.CBL - LUA API VERB RECORD EXTENSION AREA.  COPIED    *
+      *                UNDER EACH OF THE THREE VERB-SPECIFIC 03-LEVEL *
+      *                GROUPS (OPEN, SEND, RECEIVE/CLOSE), SO ALL     *
+      *                REFERENCES TO THESE FIELDS MUST BE QUALIFIED   *
+      *                WITH "IN LUA-OPEN" / "IN LUA-SEND" /           *
+      *                "IN LUA-COB-EXT".                               *
+      *****************************************************************
+      *
+           05  LUA-FLAG1-LU-NORM        PIC X(1).
+           05  LUA-FLAG1-CLOSE-ABEND    PIC X(1).
