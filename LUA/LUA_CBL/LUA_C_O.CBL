@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  LUA_C_O.CBL - LUA API "OPEN" VERB SPECIFIC AREA.             *
+      *****************************************************************
+      *
+           05  LUA-LUNAME               PIC X(8).
+           05  LUA-INIT-TYPE             PIC X(1).
