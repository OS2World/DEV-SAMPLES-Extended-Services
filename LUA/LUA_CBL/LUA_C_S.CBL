@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  LUA_C_S.CBL - LUA API "SEND" VERB SPECIFIC AREA.             *
+      *****************************************************************
+      *
+           05  LUA-RH-RI                PIC X(1).
+           05  LUA-RH-DR1I              PIC X(1).
+           05  LUA-RH-BBI               PIC X(1).
+           05  LUA-RH-CDI               PIC X(1).
