@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.        AUDITLOG.
+      *************************************************************
+      * THIS IS THE AUDITLOG SUBPROGRAM, SHARED BY SALESRPT AND   *
+      * CREDRPT, THAT APPENDS ONE AUDIT TRAIL RECORD TO THE       *
+      * CPICAUD LOG FOR EVERY CPI-C VERB THEY ISSUE.              *
+      *                                                           *
+      * PURPOSE: RECORD A TIMESTAMPED LINE CARRYING THE PROGRAM    *
+      *          NAME, CALLING PARAGRAPH, CPI-C VERB, CONVERSA-    *
+      *          TION-ID, AND RETURN CODE OF EACH CMINIT/CMALLC/   *
+      *          CMACCP/CMSEND/CMRCV/CMSDT/CMDEAL CALL SO THE      *
+      *          CONVERSATION CAN BE RECONSTRUCTED AFTER THE      *
+      *          FACT FROM A SINGLE SHARED LOG.                   *
+      *                                                           *
+      * INPUT:   AL-PROGRAM-NAME, AL-PARA-NAME, AL-VERB-NAME,     *
+      *          AL-CONVERSATION-ID, AL-RETURN-CODE.              *
+      *                                                           *
+      * OUTPUT:  ONE RECORD APPENDED TO THE CPICAUD LOG FILE.     *
+      *************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PS-2.
+       OBJECT-COMPUTER. PS-2.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "CPICAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS    IS AUDIT-LOG-FILE-STATUS.
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05  ALR-LOG-DATE            PIC 9(6).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ALR-LOG-TIME            PIC 9(8).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ALR-PROGRAM-NAME        PIC X(8).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ALR-PARAGRAPH-NAME      PIC X(20).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ALR-VERB-NAME           PIC X(8).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ALR-CONVERSATION-ID     PIC X(8).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  ALR-RETURN-CODE         PIC Z(7)9.
+           05  FILLER                  PIC X(20)  VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUDIT-LOG-FILE-STATUS      PIC X(2)   VALUE SPACES.
+           88  AUDIT-LOG-FILE-OK                 VALUE "00".
+           88  AUDIT-LOG-FILE-NOT-FOUND          VALUE "35".
+
+       LINKAGE SECTION.
+
+       01  AL-PROGRAM-NAME             PIC X(8).
+       01  AL-PARA-NAME                PIC X(20).
+       01  AL-VERB-NAME                PIC X(8).
+       01  AL-CONVERSATION-ID          PIC X(8).
+       01  AL-RETURN-CODE              PIC 9(8)   COMP-5.
+
+       EJECT
+      *
+       PROCEDURE DIVISION USING AL-PROGRAM-NAME
+                                 AL-PARA-NAME
+                                 AL-VERB-NAME
+                                 AL-CONVERSATION-ID
+                                 AL-RETURN-CODE.
+      ******************************************************************
+      **************************  START OF MAINLINE  *******************
+      ******************************************************************
+       MAINLINE.
+      ***************************************************************
+      * APPEND IF THE LOG ALREADY EXISTS FROM EARLIER IN THE RUN OR *
+      * CONVERSATION, OTHERWISE CREATE IT.                          *
+      ***************************************************************
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-LOG-FILE-NOT-FOUND
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           ACCEPT ALR-LOG-DATE FROM DATE.
+           ACCEPT ALR-LOG-TIME FROM TIME.
+           MOVE AL-PROGRAM-NAME TO ALR-PROGRAM-NAME.
+           MOVE AL-PARA-NAME TO ALR-PARAGRAPH-NAME.
+           MOVE AL-VERB-NAME TO ALR-VERB-NAME.
+           MOVE AL-CONVERSATION-ID TO ALR-CONVERSATION-ID.
+           MOVE AL-RETURN-CODE TO ALR-RETURN-CODE.
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
+      ******************************************************************
+      ***************************  END OF MAINLINE  ********************
+      ******************************************************************
