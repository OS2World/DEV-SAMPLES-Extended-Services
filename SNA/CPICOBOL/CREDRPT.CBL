@@ -28,21 +28,202 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EXCEPTION-FILE     ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CREDIT-LIMIT-SNAPSHOT-FILE ASSIGN TO "CLSNAP"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS RANDOM
+               RECORD KEY     IS CLS-CUST-NUM
+               FILE STATUS    IS CLS-FILE-STATUS.
+           SELECT CREDIT-LIMIT-HISTORY-FILE ASSIGN TO "CLHIST"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS CLH-FILE-STATUS.
+           SELECT PRINT-FILE         ASSIGN TO "CLPRINT"
+               ORGANIZATION IS SEQUENTIAL.
        I-O-CONTROL.
       *
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  EX-CUST-NUM             PIC X(4).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  EX-CUST-NAME            PIC X(20).
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  EX-CREDIT-LIMIT         PIC Z(6)9.99-.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  EX-CREDIT-BALANCE       PIC Z(6)9.99-.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  EX-OVER-AMOUNT          PIC Z(6)9.99-.
+
+      ***************************************************************
+      * CREDIT-LIMIT-SNAPSHOT-FILE REMEMBERS THE LAST CREDIT-LIMIT  *
+      * SEEN FOR EACH CUST-NUM, ACROSS RUNS, SO A NEW LIMIT ARRIVING *
+      * FROM SALESRPT CAN BE COMPARED AGAINST WHAT CAME BEFORE.      *
+      ***************************************************************
+       FD  CREDIT-LIMIT-SNAPSHOT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CREDIT-LIMIT-SNAPSHOT-RECORD.
+           05  CLS-CUST-NUM            PIC X(4).
+           05  CLS-CREDIT-LIMIT        PIC S9(7)V99.
+           05  CLS-CREDIT-BALANCE      PIC S9(7)V99.
+           05  CLS-CREDIT-FLAG         PIC X(1).
+
+      ***************************************************************
+      * CREDIT-LIMIT-HISTORY-FILE IS THE APPEND-ONLY LOG OF EVERY   *
+      * CREDIT-LIMIT CHANGE CREDRPT HAS OBSERVED, SO "WHEN DID THIS  *
+      * CUSTOMER'S LIMIT CHANGE AND BY HOW MUCH" CAN BE ANSWERED     *
+      * WITHOUT ONLY EVER SEEING THE CURRENT SNAPSHOT.                *
+      ***************************************************************
+       FD  CREDIT-LIMIT-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CREDIT-LIMIT-HISTORY-RECORD.
+           05  CLH-CUST-NUM            PIC X(4).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  CLH-EFFECTIVE-DATE      PIC 9(6).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  CLH-OLD-LIMIT           PIC S9(7)V99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  CLH-NEW-LIMIT           PIC S9(7)V99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  CLH-REASON-CODE         PIC X(1).
+               88  CLH-REASON-NEW-CUSTOMER        VALUE "N".
+               88  CLH-REASON-LIMIT-CHANGED       VALUE "C".
+
+      ***************************************************************
+      * PRINT-FILE IS THE PAGINATED, PRINTABLE/PDF-READY CREDIT      *
+      * STATEMENT FORM OF THE SAME DATA CREDRPT ALSO DISPLAYS TO THE *
+      * CONSOLE AS OUTPUT-RECORD.                                    *
+      ***************************************************************
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-RECORD                PIC X(132).
+
        WORKING-STORAGE SECTION.
- 
+
        01  CM-ERROR-DISPLAY-MSG       PIC X(40)  VALUE SPACES.
- 
+
        01  BUFFER                     PIC X(52).
- 
+
        01  CURRENT-CREDIT-BALANCE     PIC S9(7)V99.
+
+       01  EXCEPTION-FILE-SWITCH      PIC X      VALUE "N".
+           88  EXCEPTION-FILE-IS-OPEN            VALUE "Y".
+
+       01  CLS-FILE-STATUS            PIC X(2)   VALUE SPACES.
+           88  CLS-FILE-OK                       VALUE "00".
+           88  CLS-FILE-NOT-FOUND                VALUE "35".
+           88  CLS-RECORD-NOT-FOUND              VALUE "23".
+
+       01  CREDIT-LIMIT-SNAPSHOT-SWITCH PIC X    VALUE "N".
+           88  CREDIT-LIMIT-SNAPSHOT-IS-OPEN     VALUE "Y".
+
+       01  CLH-FILE-STATUS            PIC X(2)   VALUE SPACES.
+           88  CLH-FILE-OK                       VALUE "00".
+           88  CLH-FILE-NOT-FOUND                VALUE "35".
+
+       01  CREDIT-LIMIT-HISTORY-SWITCH PIC X     VALUE "N".
+           88  CREDIT-LIMIT-HISTORY-IS-OPEN      VALUE "Y".
+
+       01  SNAPSHOT-FOUND-SWITCH      PIC X      VALUE "N".
+           88  SNAPSHOT-WAS-FOUND                VALUE "Y".
+
+       01  PRINT-FILE-SWITCH          PIC X      VALUE "N".
+           88  PRINT-FILE-IS-OPEN                VALUE "Y".
+
+      **********************************************************
+      * RPT- FIELDS DRIVE THE PAGINATED PRINT-FILE FORM OF THE *
+      * SAME CREDIT STATEMENT DATA DISPLAYED AS OUTPUT-RECORD. *
+      **********************************************************
+       01  RPT-REPORT-DATE            PIC 9(6)   VALUE ZERO.
+       01  RPT-PAGE-NUM               PIC 9(4)   VALUE ZERO.
+       01  RPT-LINE-COUNT             PIC 9(3)   VALUE ZERO.
+       01  RPT-LINES-PER-PAGE         PIC 9(3)   VALUE 50.
+
+       01  RPT-HEADING-LINE-1.
+           05  FILLER                 PIC X(10)  VALUE "CREDRPT - ".
+           05  FILLER                 PIC X(25)  VALUE
+               "CUSTOMER CREDIT STATEMENT".
+           05  FILLER                 PIC X(10)  VALUE SPACES.
+           05  RPT-H1-DATE            PIC 9(6).
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  FILLER                 PIC X(5)   VALUE "PAGE ".
+           05  RPT-H1-PAGE-NUM        PIC ZZZ9.
+
+       01  RPT-HEADING-LINE-2.
+           05  FILLER                 PIC X(5)   VALUE "CUST".
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  FILLER                 PIC X(20)  VALUE "CUSTOMER NAME".
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  FILLER                 PIC X(12)  VALUE "CREDIT LIMIT".
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  FILLER                 PIC X(15)
+               VALUE "CURRENT BALANCE".
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  FILLER                 PIC X(25)  VALUE "STATUS".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-CUST-NUM         PIC X(4).
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  RPT-D-CUST-NAME        PIC X(20).
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  RPT-D-CREDIT-LIMIT     PIC Z(6)9.99-.
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  RPT-D-CREDIT-BALANCE   PIC Z(6)9.99-.
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  RPT-D-TEXT-FIELD       PIC X(25).
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER                 PIC X(21)  VALUE
+               "TOTAL RECORDS ...... ".
+           05  RPT-T-TOTAL-RECORDS    PIC ZZZZ9.
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  FILLER                 PIC X(22)  VALUE
+               "TOTAL OUTSTANDING ... ".
+           05  RPT-T-TOTAL-OUTSTANDING PIC Z(7)9.99-.
  
        01  CONVERSATION-STATUS    PIC 9(9)    COMP-4.
            88 CONVERSATION-ACCEPTED           VALUE 1.
            88 CONVERSATION-NOT-ESTABLISHED    VALUE 0.
+
+       01  CONVERSATION-ENDED-SWITCH  PIC X      VALUE "N".
+           88  CONVERSATION-ENDED                VALUE "Y".
+
+      **********************************************************
+      * BATCH-SUMMARY-COUNTERS ACCUMULATE ACROSS ALL RECORDS   *
+      * RECEIVED IN THE CONVERSATION FOR THE END-OF-RUN REPORT.*
+      **********************************************************
+       01  BATCH-SUMMARY-COUNTERS.
+           05  BC-TOTAL-RECORDS        PIC 9(5)      VALUE ZERO.
+           05  BC-OVER-LIMIT-COUNT     PIC 9(5)      VALUE ZERO.
+           05  BC-WARNING-COUNT        PIC 9(5)      VALUE ZERO.
+           05  BC-TOTAL-OUTSTANDING    PIC S9(9)V99  VALUE ZERO.
+
+       01  SR-TOTAL-RECORDS           PIC ZZZZ9.
+       01  SR-OVER-LIMIT-COUNT        PIC ZZZZ9.
+       01  SR-WARNING-COUNT           PIC ZZZZ9.
+       01  SR-TOTAL-OUTSTANDING       PIC Z(7)9.99-.
+
+      **********************************************************
+      * THREE-TIER CREDIT SEVERITY CLASSIFICATION FOR EACH     *
+      * RECORD: OVER THE LIMIT, APPROACHING THE LIMIT          *
+      * (WARNING), OR COMFORTABLY UNDER THE LIMIT.             *
+      **********************************************************
+       01  SEVERITY-CODE              PIC X      VALUE SPACES.
+           88  SEVERITY-OVER                     VALUE "O".
+           88  SEVERITY-WARNING                  VALUE "W".
+           88  SEVERITY-UNDER                     VALUE "U".
+
+       01  WARNING-THRESHOLD-PCT      PIC 9(3)   VALUE 90.
+
+       01  BC-PCT-OF-LIMIT-USED       PIC S9(3)V99 VALUE ZERO.
+
+      **********************************************************
+      * END-OF-DATA-CUST-NUM IS THE RESERVED CUST-NUM SALESRPT *
+      * SENDS TO MARK THE LAST SALES-RECORD OF A CONVERSATION. *
+      **********************************************************
+       01  END-OF-DATA-CUST-NUM       PIC X(4)   VALUE "9999".
  
       ****************
       * SALES-RECORD *
@@ -54,7 +235,29 @@
            05  CREDIT-BALANCE          PIC S9(7)V99.
            05  CREDIT-LIMIT            PIC S9(7)V99.
            05  CREDIT-FLAG             PIC X.
- 
+               88  CREDIT-FLAG-INQUIRY           VALUE "I".
+           05  CREDIT-FLAG-NUM REDEFINES CREDIT-FLAG PIC 9.
+
+      ***************************************************************
+      * TIER-CEILING-TABLE HOLDS THE MAXIMUM CREDIT-LIMIT ALLOWED    *
+      * FOR EACH CUSTOMER TIER, KEYED BY CREDIT-FLAG (THE SAME       *
+      * TWO-VALUE CUSTOMER CLASSIFICATION SALESRPT ALREADY VALIDATES *
+      * AS "0" OR "1").  EDIT THE VALUE CLAUSES BELOW TO RECONFIGURE *
+      * THE CEILINGS.                                                *
+      ***************************************************************
+       01  TIER-CEILING-VALUES.
+           05  FILLER                  PIC 9(9)   VALUE 001000000.
+           05  FILLER                  PIC 9(9)   VALUE 005000000.
+
+       01  TIER-CEILING-TABLE REDEFINES TIER-CEILING-VALUES.
+           05  TC-MAX-CREDIT-LIMIT     PIC 9(7)V99
+                                       OCCURS 2 TIMES
+                                       INDEXED BY TIER-INDX.
+
+       01  TIER-APPROVAL-SWITCH       PIC X      VALUE "Y".
+           88  LIMIT-APPROVED                    VALUE "Y".
+           88  LIMIT-REQUIRES-APPROVAL           VALUE "N".
+
       *****************
       * OUTPUT-RECORD *
       *****************
@@ -75,7 +278,44 @@
       * PROCESSING-RESULTS-RECORD *
       *****************************
        01  PROCESSING-RESULTS-RECORD   PIC X(25)  VALUE SPACES.
- 
+
+      ***************************************************************
+      * INQUIRY-RESULTS-RECORD IS THE STRUCTURED VIEW OF            *
+      * PROCESSING-RESULTS-RECORD SENT BACK FOR A CREDIT-FLAG-       *
+      * INQUIRY REQUEST, CARRYING THE CUSTOMER'S CURRENT BALANCE,    *
+      * LIMIT, AND FLAG RATHER THAN A PLAIN STATUS MESSAGE.          *
+      ***************************************************************
+       01  INQUIRY-RESULTS-RECORD REDEFINES PROCESSING-RESULTS-RECORD.
+           05  IR-CUST-NUM             PIC X(4).
+           05  IR-CREDIT-BALANCE       PIC S9(7)V99.
+           05  IR-CREDIT-LIMIT         PIC S9(7)V99.
+           05  IR-CREDIT-FLAG          PIC X(1).
+           05  FILLER                  PIC X(2).
+
+      ***************************************************************
+      * AUDITLOG CALL ARGUMENTS - PRE-PADDED TO THE EXACT WIDTH OF  *
+      * AUDITLOG'S LINKAGE ITEMS.  A LITERAL PASSED DIRECTLY ON THE *
+      * CALL IS ONLY AS WIDE AS THE LITERAL ITSELF, NOT THE         *
+      * RECEIVING PIC CLAUSE, SO THESE FIELDS (PADDED BY THE VALUE  *
+      * CLAUSE AT COMPILE TIME) ARE PASSED INSTEAD.                  *
+      ***************************************************************
+       01  WS-AL-PROGRAM-NAME          PIC X(8)   VALUE "CREDRPT ".
+       01  WS-AL-PARA-APPC-ACCEPT      PIC X(20)  VALUE
+           "APPC-ACCEPT".
+       01  WS-AL-PARA-APPC-RECEIVE     PIC X(20)  VALUE
+           "APPC-RECEIVE".
+       01  WS-AL-PARA-APPC-SEND        PIC X(20)  VALUE
+           "APPC-SEND".
+       01  WS-AL-PARA-SET-DEALLOC-TYPE PIC X(20)  VALUE
+           "SET-DEALLOC-TYPE".
+       01  WS-AL-PARA-CLEANUP          PIC X(20)  VALUE
+           "CLEANUP".
+       01  WS-AL-VERB-CMACCP           PIC X(8)   VALUE "CMACCP".
+       01  WS-AL-VERB-CMRCV            PIC X(8)   VALUE "CMRCV".
+       01  WS-AL-VERB-CMSEND           PIC X(8)   VALUE "CMSEND".
+       01  WS-AL-VERB-CMSDT            PIC X(8)   VALUE "CMSDT".
+       01  WS-AL-VERB-CMDEAL           PIC X(8)   VALUE "CMDEAL".
+
       **********************************************
       * CPI-COMMUNICATIONS PSEUDONYM COPYBOOK FILE *
       **********************************************
@@ -90,30 +330,73 @@
       **************************  START OF MAINLINE  *******************
       ******************************************************************
        MAINLINE.
- 
+
            PERFORM APPC-ACCEPT
               THRU APPC-ACCEPT-EXIT.
            DISPLAY "CREDRPT CONVERSATION ACCEPTED".
- 
-           PERFORM APPC-RECEIVE
-              THRU APPC-RECEIVE-EXIT
-              UNTIL CM-SEND-RECEIVED.
-           DISPLAY "CREDRPT RECORD RECEIVED".
- 
-           PERFORM PROCESS-RECORD
-              THRU PROCESS-RECORD-EXIT.
+
+           PERFORM OPEN-CREDIT-LIMIT-SNAPSHOT-FILE
+              THRU OPEN-CREDIT-LIMIT-SNAPSHOT-FILE-EXIT.
+           PERFORM OPEN-CREDIT-LIMIT-HISTORY-FILE
+              THRU OPEN-CREDIT-LIMIT-HISTORY-FILE-EXIT.
+
+      ***************************************************************
+      * EXCEPTION-FILE AND PRINT-FILE ARE OPENED LAZILY, THE FIRST  *
+      * TIME PROCESS-RECORD ACTUALLY NEEDS THEM, SO A CONVERSATION  *
+      * THAT TURNS OUT TO BE A CREDIT-FLAG-INQUIRY LOOKUP RATHER    *
+      * THAN A REAL BATCH UPDATE NEVER TRUNCATES THE DAY'S          *
+      * EXCEPTION/PRINT FILES.                                      *
+      ***************************************************************
+           PERFORM PROCESS-CONVERSATION
+              THRU PROCESS-CONVERSATION-EXIT
+              UNTIL CONVERSATION-ENDED.
            DISPLAY "CREDRPT DATA PROCESSED".
- 
-           PERFORM APPC-SEND
-              THRU APPC-SEND-EXIT.
-           DISPLAY "CREDRPT RESULTS RECORD SENT".
- 
+
+           IF PRINT-FILE-IS-OPEN
+              PERFORM PRINT-BATCH-SUMMARY
+                 THRU PRINT-BATCH-SUMMARY-EXIT
+
+              PERFORM WRITE-PRINT-TOTAL-LINE
+                 THRU WRITE-PRINT-TOTAL-LINE-EXIT
+           END-IF.
+
            PERFORM CLEANUP
               THRU CLEANUP-EXIT.
            STOP RUN.
       ******************************************************************
       ***************************  END OF MAINLINE  ********************
       ******************************************************************
+      *
+       PROCESS-CONVERSATION.
+      ***************************************************************
+      * RECEIVE ONE SALES-RECORD. IF IT IS THE END-OF-DATA MARKER,  *
+      * END THE CONVERSATION LOOP; OTHERWISE PROCESS IT. EITHER     *
+      * WAY, ACKNOWLEDGE IT TO SALESRPT WITH A RESULTS RECORD.      *
+      ***************************************************************
+           PERFORM APPC-RECEIVE
+              THRU APPC-RECEIVE-EXIT
+              UNTIL CM-SEND-RECEIVED.
+           DISPLAY "CREDRPT RECORD RECEIVED".
+
+           IF CUST-NUM = END-OF-DATA-CUST-NUM
+              SET CONVERSATION-ENDED TO TRUE
+              MOVE "END OF DATA ACKNOWLEDGED" TO
+                   PROCESSING-RESULTS-RECORD
+           ELSE
+              IF CREDIT-FLAG-INQUIRY
+                 PERFORM PROCESS-INQUIRY
+                    THRU PROCESS-INQUIRY-EXIT
+              ELSE
+                 PERFORM PROCESS-RECORD
+                    THRU PROCESS-RECORD-EXIT
+              END-IF
+           END-IF.
+
+           PERFORM APPC-SEND
+              THRU APPC-SEND-EXIT.
+           DISPLAY "CREDRPT RESULTS RECORD SENT".
+       PROCESS-CONVERSATION-EXIT. EXIT.
+      *****************************************************************
       *
        APPC-ACCEPT.
       **************************************************
@@ -122,6 +405,10 @@
       **************************************************
            CALL "CMACCP" USING CONVERSATION-ID
                                CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-ACCEPT
+                                 WS-AL-VERB-CMACCP
+                                 CONVERSATION-ID CM-RETCODE.
            IF CM-OK
               SET CONVERSATION-ACCEPTED TO TRUE
            ELSE
@@ -150,6 +437,10 @@
                               STATUS-RECEIVED
                               REQUEST-TO-SEND-RECEIVED
                               CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-RECEIVE
+                                 WS-AL-VERB-CMRCV
+                                 CONVERSATION-ID CM-RETCODE.
       *
            IF CM-COMPLETE-DATA-RECEIVED
               MOVE BUFFER TO SALES-RECORD
@@ -168,22 +459,97 @@
       *****************************************************************
       *
        PROCESS-RECORD.
-           SUBTRACT CREDIT-BALANCE FROM CREDIT-LIMIT
-              GIVING CURRENT-CREDIT-BALANCE.
-           IF CREDIT-FLAG = "0"
-              MOVE "**CREDIT LIMIT EXCEEDED**" TO OP-TEXT-FIELD
-           ELSE
-              MOVE SPACES TO OP-TEXT-FIELD
+           IF NOT PRINT-FILE-IS-OPEN
+              PERFORM OPEN-PRINT-FILE
+                 THRU OPEN-PRINT-FILE-EXIT
            END-IF.
-           MOVE CUST-NUM TO OP-CUST-NUM.
-           MOVE CUST-NAME TO OP-CUST-NAME.
-           MOVE CREDIT-LIMIT TO OP-CREDIT-LIMIT.
-           MOVE CURRENT-CREDIT-BALANCE TO OP-CREDIT-BALANCE.
-           DISPLAY OUTPUT-RECORD.
+
+           PERFORM CHECK-TIER-APPROVAL
+              THRU CHECK-TIER-APPROVAL-EXIT.
+
+           IF LIMIT-REQUIRES-APPROVAL
+              MOVE "LIMIT INCR NEEDS APPROVAL" TO
+                   PROCESSING-RESULTS-RECORD
+           ELSE
+              SUBTRACT CREDIT-BALANCE FROM CREDIT-LIMIT
+                 GIVING CURRENT-CREDIT-BALANCE
+
+              PERFORM CHECK-CREDIT-LIMIT-CHANGE
+                 THRU CHECK-CREDIT-LIMIT-CHANGE-EXIT
+
+              PERFORM CLASSIFY-SEVERITY
+                 THRU CLASSIFY-SEVERITY-EXIT
+
+              EVALUATE TRUE
+                 WHEN SEVERITY-OVER
+                    MOVE "**CREDIT LIMIT EXCEEDED**" TO OP-TEXT-FIELD
+                    ADD 1 TO BC-OVER-LIMIT-COUNT
+                    IF NOT EXCEPTION-FILE-IS-OPEN
+                       PERFORM OPEN-EXCEPTION-FILE
+                          THRU OPEN-EXCEPTION-FILE-EXIT
+                    END-IF
+                    PERFORM WRITE-EXCEPTION-RECORD
+                       THRU WRITE-EXCEPTION-RECORD-EXIT
+                 WHEN SEVERITY-WARNING
+                    MOVE "*APPROACHING CREDIT LIMIT*" TO OP-TEXT-FIELD
+                    ADD 1 TO BC-WARNING-COUNT
+                 WHEN OTHER
+                    MOVE SPACES TO OP-TEXT-FIELD
+              END-EVALUATE
+
+              MOVE CUST-NUM TO OP-CUST-NUM
+              MOVE CUST-NAME TO OP-CUST-NAME
+              MOVE CREDIT-LIMIT TO OP-CREDIT-LIMIT
+              MOVE CURRENT-CREDIT-BALANCE TO OP-CREDIT-BALANCE
+              DISPLAY OUTPUT-RECORD
+
+              PERFORM WRITE-PRINT-DETAIL-LINE
+                 THRU WRITE-PRINT-DETAIL-LINE-EXIT
+      *
+              ADD 1 TO BC-TOTAL-RECORDS
+              ADD CURRENT-CREDIT-BALANCE TO BC-TOTAL-OUTSTANDING
       *
-           MOVE "CREDIT RECORD UPDATED" TO PROCESSING-RESULTS-RECORD.
+              MOVE "CREDIT RECORD UPDATED" TO PROCESSING-RESULTS-RECORD
+           END-IF.
        PROCESS-RECORD-EXIT. EXIT.
       *****************************************************************
+      *
+       CHECK-TIER-APPROVAL.
+      ***************************************************************
+      * REJECT, RATHER THAN SILENTLY ACCEPT, ANY INCOMING             *
+      * CREDIT-LIMIT THAT EXCEEDS THE CONFIGURED CEILING FOR THIS     *
+      * CUSTOMER'S TIER (CREDIT-FLAG "0" OR "1", INDEXED DIRECTLY     *
+      * INTO TIER-CEILING-TABLE).                                     *
+      ***************************************************************
+           SET LIMIT-APPROVED TO TRUE.
+           SET TIER-INDX TO 1.
+           ADD CREDIT-FLAG-NUM TO TIER-INDX.
+           IF CREDIT-LIMIT > TC-MAX-CREDIT-LIMIT (TIER-INDX)
+              SET LIMIT-REQUIRES-APPROVAL TO TRUE
+           END-IF.
+       CHECK-TIER-APPROVAL-EXIT. EXIT.
+      *****************************************************************
+      *
+       CLASSIFY-SEVERITY.
+      ***************************************************************
+      * OVER:    CREDIT-BALANCE EXCEEDS CREDIT-LIMIT.                *
+      * WARNING: BALANCE IS UNDER THE LIMIT BUT HAS USED UP AT      *
+      *          LEAST WARNING-THRESHOLD-PCT PERCENT OF IT.         *
+      * UNDER:   COMFORTABLY WITHIN THE CREDIT LIMIT.                *
+      ***************************************************************
+           IF CREDIT-BALANCE > CREDIT-LIMIT
+              SET SEVERITY-OVER TO TRUE
+           ELSE
+              COMPUTE BC-PCT-OF-LIMIT-USED ROUNDED =
+                 (CREDIT-BALANCE / CREDIT-LIMIT) * 100
+              IF BC-PCT-OF-LIMIT-USED >= WARNING-THRESHOLD-PCT
+                 SET SEVERITY-WARNING TO TRUE
+              ELSE
+                 SET SEVERITY-UNDER TO TRUE
+              END-IF
+           END-IF.
+       CLASSIFY-SEVERITY-EXIT. EXIT.
+      *****************************************************************
       *
        APPC-SEND.
            MOVE PROCESSING-RESULTS-RECORD TO BUFFER.
@@ -197,6 +563,10 @@
                                SEND-LENGTH
                                REQUEST-TO-SEND-RECEIVED
                                CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-SEND
+                                 WS-AL-VERB-CMSEND
+                                 CONVERSATION-ID CM-RETCODE.
            IF CM-OK
               NEXT SENTENCE
            ELSE
@@ -208,6 +578,205 @@
                  THRU CLEANUP-EXIT.
        APPC-SEND-EXIT. EXIT.
       *****************************************************************
+      *
+       OPEN-EXCEPTION-FILE.
+      ***************************************************
+      * OPEN THE EXCEPTION FILE THAT LISTS EVERY        *
+      * CUSTOMER OVER THEIR CREDIT LIMIT IN THIS BATCH. *
+      ***************************************************
+           OPEN OUTPUT EXCEPTION-FILE.
+           SET EXCEPTION-FILE-IS-OPEN TO TRUE.
+       OPEN-EXCEPTION-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       WRITE-EXCEPTION-RECORD.
+           MOVE CUST-NUM TO EX-CUST-NUM.
+           MOVE CUST-NAME TO EX-CUST-NAME.
+           MOVE CREDIT-LIMIT TO EX-CREDIT-LIMIT.
+           MOVE CURRENT-CREDIT-BALANCE TO EX-CREDIT-BALANCE.
+           COMPUTE EX-OVER-AMOUNT = CREDIT-BALANCE - CREDIT-LIMIT.
+           WRITE EXCEPTION-RECORD.
+       WRITE-EXCEPTION-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       OPEN-CREDIT-LIMIT-SNAPSHOT-FILE.
+      ***************************************************************
+      * OPEN THE SNAPSHOT FILE I-O SO LAST-KNOWN LIMITS CAN BE READ  *
+      * AND REWRITTEN; CREATE IT THE FIRST TIME IT DOES NOT EXIST.   *
+      ***************************************************************
+           OPEN I-O CREDIT-LIMIT-SNAPSHOT-FILE.
+           IF CLS-FILE-NOT-FOUND
+              OPEN OUTPUT CREDIT-LIMIT-SNAPSHOT-FILE
+              CLOSE CREDIT-LIMIT-SNAPSHOT-FILE
+              OPEN I-O CREDIT-LIMIT-SNAPSHOT-FILE
+           END-IF.
+           SET CREDIT-LIMIT-SNAPSHOT-IS-OPEN TO TRUE.
+       OPEN-CREDIT-LIMIT-SNAPSHOT-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       OPEN-CREDIT-LIMIT-HISTORY-FILE.
+      ***************************************************************
+      * OPEN THE HISTORY LOG, APPENDING TO IT ACROSS RUNS.           *
+      ***************************************************************
+           OPEN EXTEND CREDIT-LIMIT-HISTORY-FILE.
+           IF CLH-FILE-NOT-FOUND
+              OPEN OUTPUT CREDIT-LIMIT-HISTORY-FILE.
+           SET CREDIT-LIMIT-HISTORY-IS-OPEN TO TRUE.
+       OPEN-CREDIT-LIMIT-HISTORY-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       CHECK-CREDIT-LIMIT-CHANGE.
+      ***************************************************************
+      * LOOK UP THE LAST CREDIT-LIMIT SEEN FOR THIS CUST-NUM.  IF THE *
+      * LIMIT JUST RECEIVED DIFFERS (INCLUDING A CUST-NUM NEVER SEEN *
+      * BEFORE), APPEND A CREDIT-LIMIT-HISTORY-RECORD AND UPDATE THE *
+      * SNAPSHOT TO THE NEW VALUE.                                    *
+      ***************************************************************
+           MOVE "N" TO SNAPSHOT-FOUND-SWITCH.
+           MOVE CUST-NUM TO CLS-CUST-NUM.
+           READ CREDIT-LIMIT-SNAPSHOT-FILE
+               INVALID KEY
+                  MOVE ZERO TO CLS-CREDIT-LIMIT
+               NOT INVALID KEY
+                  SET SNAPSHOT-WAS-FOUND TO TRUE
+           END-READ.
+
+           IF CLS-CREDIT-LIMIT NOT = CREDIT-LIMIT
+              MOVE CUST-NUM TO CLH-CUST-NUM
+              ACCEPT CLH-EFFECTIVE-DATE FROM DATE
+              MOVE CLS-CREDIT-LIMIT TO CLH-OLD-LIMIT
+              MOVE CREDIT-LIMIT TO CLH-NEW-LIMIT
+              IF SNAPSHOT-WAS-FOUND
+                 SET CLH-REASON-LIMIT-CHANGED TO TRUE
+              ELSE
+                 SET CLH-REASON-NEW-CUSTOMER TO TRUE
+              END-IF
+              WRITE CREDIT-LIMIT-HISTORY-RECORD
+           END-IF.
+
+      ***************************************************************
+      * REFRESH THE SNAPSHOT'S LIMIT/BALANCE/FLAG EVERY TIME, NOT    *
+      * JUST WHEN THE LIMIT CHANGES, SO A LATER CREDIT-FLAG-INQUIRY  *
+      * LOOKUP ALWAYS SEES THIS CUSTOMER'S MOST RECENT VALUES.       *
+      ***************************************************************
+           MOVE CREDIT-LIMIT TO CLS-CREDIT-LIMIT.
+           MOVE CURRENT-CREDIT-BALANCE TO CLS-CREDIT-BALANCE.
+           MOVE CREDIT-FLAG TO CLS-CREDIT-FLAG.
+           IF SNAPSHOT-WAS-FOUND
+              REWRITE CREDIT-LIMIT-SNAPSHOT-RECORD
+           ELSE
+              WRITE CREDIT-LIMIT-SNAPSHOT-RECORD
+           END-IF.
+       CHECK-CREDIT-LIMIT-CHANGE-EXIT. EXIT.
+      *****************************************************************
+      *
+       PROCESS-INQUIRY.
+      ***************************************************************
+      * A CREDIT-FLAG-INQUIRY REQUEST ASKS FOR A CUSTOMER'S CURRENT  *
+      * CREDIT-BALANCE/CREDIT-LIMIT/CREDIT-FLAG WITHOUT UPDATING THE *
+      * SNAPSHOT, HISTORY, EXCEPTION, OR BATCH-SUMMARY FILES - A     *
+      * READ-ONLY LOOKUP AGAINST THE SAME SNAPSHOT FILE              *
+      * CHECK-CREDIT-LIMIT-CHANGE KEEPS CURRENT.                     *
+      ***************************************************************
+           MOVE CUST-NUM TO CLS-CUST-NUM.
+           READ CREDIT-LIMIT-SNAPSHOT-FILE
+               INVALID KEY
+                  MOVE "CUSTOMER NOT ON FILE"
+                       TO PROCESSING-RESULTS-RECORD
+               NOT INVALID KEY
+                  MOVE CUST-NUM TO IR-CUST-NUM
+                  MOVE CLS-CREDIT-BALANCE TO IR-CREDIT-BALANCE
+                  MOVE CLS-CREDIT-LIMIT TO IR-CREDIT-LIMIT
+                  MOVE CLS-CREDIT-FLAG TO IR-CREDIT-FLAG
+           END-READ.
+       PROCESS-INQUIRY-EXIT. EXIT.
+      *****************************************************************
+      *
+       OPEN-PRINT-FILE.
+      ***************************************************************
+      * OPEN THE PRINT FILE AND LAY DOWN PAGE 1'S HEADERS.           *
+      ***************************************************************
+           OPEN OUTPUT PRINT-FILE.
+           SET PRINT-FILE-IS-OPEN TO TRUE.
+           ACCEPT RPT-REPORT-DATE FROM DATE.
+           PERFORM WRITE-REPORT-HEADERS
+              THRU WRITE-REPORT-HEADERS-EXIT.
+       OPEN-PRINT-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       WRITE-REPORT-HEADERS.
+      ***************************************************************
+      * WRITE THE REPORT-DATE/PAGE-NUMBER HEADING AND COLUMN HEADING *
+      * LINES, AND RESET THE PER-PAGE LINE COUNT.                    *
+      ***************************************************************
+           ADD 1 TO RPT-PAGE-NUM.
+           MOVE RPT-REPORT-DATE TO RPT-H1-DATE.
+           MOVE RPT-PAGE-NUM TO RPT-H1-PAGE-NUM.
+           WRITE PRINT-RECORD FROM RPT-HEADING-LINE-1.
+           WRITE PRINT-RECORD FROM RPT-HEADING-LINE-2.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE ZERO TO RPT-LINE-COUNT.
+       WRITE-REPORT-HEADERS-EXIT. EXIT.
+      *****************************************************************
+      *
+       WRITE-PRINT-DETAIL-LINE.
+      ***************************************************************
+      * WRITE ONE CUSTOMER'S STATEMENT LINE, STARTING A NEW PAGE     *
+      * FIRST IF THE CURRENT PAGE IS FULL.                            *
+      ***************************************************************
+           IF RPT-LINE-COUNT NOT LESS THAN RPT-LINES-PER-PAGE
+              PERFORM WRITE-REPORT-HEADERS
+                 THRU WRITE-REPORT-HEADERS-EXIT
+           END-IF.
+           MOVE CUST-NUM TO RPT-D-CUST-NUM.
+           MOVE CUST-NAME TO RPT-D-CUST-NAME.
+           MOVE CREDIT-LIMIT TO RPT-D-CREDIT-LIMIT.
+           MOVE CURRENT-CREDIT-BALANCE TO RPT-D-CREDIT-BALANCE.
+           MOVE OP-TEXT-FIELD TO RPT-D-TEXT-FIELD.
+           WRITE PRINT-RECORD FROM RPT-DETAIL-LINE.
+           ADD 1 TO RPT-LINE-COUNT.
+       WRITE-PRINT-DETAIL-LINE-EXIT. EXIT.
+      *****************************************************************
+      *
+       WRITE-PRINT-TOTAL-LINE.
+      ***************************************************************
+      * WRITE THE REPORT/PAGE TOTAL LINE AT THE END OF THE STATEMENT *
+      * RUN.                                                          *
+      ***************************************************************
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE BC-TOTAL-RECORDS TO RPT-T-TOTAL-RECORDS.
+           MOVE BC-TOTAL-OUTSTANDING TO RPT-T-TOTAL-OUTSTANDING.
+           WRITE PRINT-RECORD FROM RPT-TOTAL-LINE.
+       WRITE-PRINT-TOTAL-LINE-EXIT. EXIT.
+      *****************************************************************
+      *
+       PRINT-BATCH-SUMMARY.
+      ***************************************************
+      * DISPLAY THE END-OF-RUN BATCH SUMMARY: HOW MANY  *
+      * CUSTOMER RECORDS WERE PROCESSED, HOW MANY ARE   *
+      * OVER THEIR CREDIT LIMIT, AND THE TOTAL OUTSTAND- *
+      * ING BALANCE ACROSS ALL RECORDS IN THE BATCH.    *
+      ***************************************************
+           MOVE BC-TOTAL-RECORDS TO SR-TOTAL-RECORDS.
+           MOVE BC-OVER-LIMIT-COUNT TO SR-OVER-LIMIT-COUNT.
+           MOVE BC-WARNING-COUNT TO SR-WARNING-COUNT.
+           MOVE BC-TOTAL-OUTSTANDING TO SR-TOTAL-OUTSTANDING.
+           DISPLAY " ".
+           DISPLAY "******************************************".
+           DISPLAY "*         CREDRPT BATCH SUMMARY           *".
+           DISPLAY "******************************************".
+           DISPLAY "RECORDS PROCESSED .......... " SR-TOTAL-RECORDS.
+           DISPLAY "CUSTOMERS OVER CREDIT LIMIT . "
+                   SR-OVER-LIMIT-COUNT.
+           DISPLAY "CUSTOMERS APPROACHING LIMIT . "
+                   SR-WARNING-COUNT.
+           DISPLAY "TOTAL OUTSTANDING BALANCE ... "
+                   SR-TOTAL-OUTSTANDING.
+           DISPLAY "******************************************".
+       PRINT-BATCH-SUMMARY-EXIT. EXIT.
+      *****************************************************************
       *
        APPC-SET-DEALLOCATE-TYPE.
            SET CM-DEALLOCATE-ABEND TO TRUE.
@@ -218,6 +787,10 @@
            CALL "CMSDT" USING CONVERSATION-ID
                               DEALLOCATE-TYPE
                               CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-SET-DEALLOC-TYPE
+                                 WS-AL-VERB-CMSDT
+                                 CONVERSATION-ID CM-RETCODE.
            IF CM-OK
               NEXT SENTENCE
            ELSE
@@ -226,12 +799,24 @@
       *****************************************************************
       *
        CLEANUP.
+           IF EXCEPTION-FILE-IS-OPEN
+              CLOSE EXCEPTION-FILE.
+           IF CREDIT-LIMIT-SNAPSHOT-IS-OPEN
+              CLOSE CREDIT-LIMIT-SNAPSHOT-FILE.
+           IF CREDIT-LIMIT-HISTORY-IS-OPEN
+              CLOSE CREDIT-LIMIT-HISTORY-FILE.
+           IF PRINT-FILE-IS-OPEN
+              CLOSE PRINT-FILE.
            IF CONVERSATION-ACCEPTED
       ********************************
       * DEALLOCATE APPC CONVERSATION *
       ********************************
                CALL "CMDEAL" USING CONVERSATION-ID
                                    CM-RETCODE
+               CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                     WS-AL-PARA-CLEANUP
+                                     WS-AL-VERB-CMDEAL
+                                     CONVERSATION-ID CM-RETCODE
                DISPLAY "CREDRPT DEALLOCATED CONVERSATION"
            END-IF.
            IF CM-ERROR-DISPLAY-MSG  = SPACES
