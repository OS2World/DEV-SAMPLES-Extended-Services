@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.        CUSTINQ.
+      *************************************************************
+      * THIS IS THE CUSTINQ PROGRAM, A COMPANION TO SALESRPT THAT *
+      * LETS THE HELP DESK ASK CREDRPT FOR ONE CUSTOMER'S CURRENT *
+      * CREDIT STANDING WITHOUT RUNNING A FULL SALESRPT UPDATE    *
+      * BATCH.                                                    *
+      *                                                           *
+      * PURPOSE: SEND CREDRPT A SINGLE INQUIRY SALES-RECORD       *
+      *          (CREDIT-FLAG-INQUIRY SET) FOR ONE CUST-NUM, AND  *
+      *          DISPLAY THE CREDIT-BALANCE/CREDIT-LIMIT/         *
+      *          CREDIT-FLAG CREDRPT SENDS BACK, WITHOUT SENDING  *
+      *          ANY RECORD THAT WOULD UPDATE CREDRPT'S FILES.    *
+      *                                                           *
+      * INPUT:   CUST-NUM, ACCEPTED FROM THE CONSOLE.             *
+      *                                                           *
+      * OUTPUT:  DISPLAYED CREDIT-BALANCE/CREDIT-LIMIT/           *
+      *          CREDIT-FLAG FOR THE REQUESTED CUST-NUM.          *
+      *************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PS-2.
+       OBJECT-COMPUTER. PS-2.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTNER-PARM-FILE  ASSIGN TO "PARMFILE"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS PARM-FILE-STATUS.
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      ***************************************************************
+      * PARTNER-PARM-FILE HOLDS THE SYMBOLIC DESTINATION NAME OF    *
+      * THE CONVERSATION PARTNER, SO THE PARTNER CAN BE CHANGED     *
+      * WITHOUT RECOMPILING CUSTINQ.  ONE 8-BYTE RECORD.            *
+      ***************************************************************
+       FD  PARTNER-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARTNER-PARM-RECORD        PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  BUFFER                     PIC X(52).
+
+       01  CM-ERROR-DISPLAY-MSG       PIC X(40)  VALUE SPACES.
+
+       01  PARM-FILE-STATUS           PIC X(2)   VALUE SPACES.
+           88  PARM-FILE-OK                      VALUE "00".
+
+      **********************************************************
+      * END-OF-DATA-CUST-NUM IS THE RESERVED CUST-NUM THAT     *
+      * MARKS THE LAST SALES-RECORD OF THE CONVERSATION, JUST  *
+      * AS IT DOES FOR SALESRPT.                                *
+      **********************************************************
+       01  END-OF-DATA-CUST-NUM       PIC X(4)   VALUE "9999".
+
+      ****************
+      * SALES-RECORD *
+      ****************
+       01  SALES-RECORD.
+           05  CUST-NUM                PIC X(4).
+           05  CUST-NAME               PIC X(20)     VALUE SPACES.
+           05  FILLER                  PIC X(5)      VALUE SPACES.
+           05  CREDIT-BALANCE          PIC S9(7)V99  VALUE ZERO.
+           05  CREDIT-LIMIT            PIC S9(7)V99  VALUE ZERO.
+           05  CREDIT-FLAG             PIC X         VALUE "I".
+               88  CREDIT-FLAG-INQUIRY           VALUE "I".
+
+      *****************************
+      * PROCESSING-RESULTS-RECORD *
+      *****************************
+       01  PROCESSING-RESULTS-RECORD   PIC X(25)  VALUE SPACES.
+
+      ***************************************************************
+      * INQUIRY-RESULTS-RECORD IS THE STRUCTURED VIEW OF            *
+      * PROCESSING-RESULTS-RECORD CREDRPT SENDS BACK FOR A           *
+      * CREDIT-FLAG-INQUIRY REQUEST.                                 *
+      ***************************************************************
+       01  INQUIRY-RESULTS-RECORD REDEFINES PROCESSING-RESULTS-RECORD.
+           05  IR-CUST-NUM             PIC X(4).
+           05  IR-CREDIT-BALANCE       PIC S9(7)V99.
+           05  IR-CREDIT-LIMIT         PIC S9(7)V99.
+           05  IR-CREDIT-FLAG          PIC X(1).
+           05  FILLER                  PIC X(2).
+
+       01  SR-IR-CREDIT-BALANCE       PIC Z(6)9.99-.
+       01  SR-IR-CREDIT-LIMIT         PIC Z(6)9.99-.
+
+      ***************************************************************
+      * AUDITLOG CALL ARGUMENTS - PRE-PADDED TO THE EXACT WIDTH OF  *
+      * AUDITLOG'S LINKAGE ITEMS.  A LITERAL PASSED DIRECTLY ON THE *
+      * CALL IS ONLY AS WIDE AS THE LITERAL ITSELF, NOT THE         *
+      * RECEIVING PIC CLAUSE, SO THESE FIELDS (PADDED BY THE VALUE  *
+      * CLAUSE AT COMPILE TIME) ARE PASSED INSTEAD.                  *
+      ***************************************************************
+       01  WS-AL-PROGRAM-NAME          PIC X(8)   VALUE "CUSTINQ ".
+       01  WS-AL-PARA-APPC-INITIALIZE  PIC X(20)  VALUE
+           "APPC-INITIALIZE".
+       01  WS-AL-PARA-APPC-ALLOCATE    PIC X(20)  VALUE
+           "APPC-ALLOCATE".
+       01  WS-AL-PARA-APPC-SEND        PIC X(20)  VALUE
+           "APPC-SEND".
+       01  WS-AL-PARA-APPC-RECEIVE     PIC X(20)  VALUE
+           "APPC-RECEIVE".
+       01  WS-AL-VERB-CMINIT           PIC X(8)   VALUE "CMINIT".
+       01  WS-AL-VERB-CMALLC           PIC X(8)   VALUE "CMALLC".
+       01  WS-AL-VERB-CMSEND           PIC X(8)   VALUE "CMSEND".
+       01  WS-AL-VERB-CMRCV            PIC X(8)   VALUE "CMRCV".
+
+      **********************************************
+      * USE THE CPI-COMMUNICATIONS PSEUDONYM FILE  *
+      **********************************************
+           COPY CMCOBOL.
+
+       LINKAGE SECTION.
+
+       EJECT
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      **************************  START OF MAINLINE  *******************
+      ******************************************************************
+       MAINLINE.
+
+           PERFORM APPC-INITIALIZE
+              THRU APPC-INITIALIZE-EXIT.
+           DISPLAY "CUSTINQ CONVERSATION INITIALIZED".
+
+           PERFORM APPC-ALLOCATE
+              THRU APPC-ALLOCATE-EXIT.
+           DISPLAY "CUSTINQ CONVERSATION ALLOCATED".
+
+           PERFORM GET-INQUIRY-CUST-NUM
+              THRU GET-INQUIRY-CUST-NUM-EXIT.
+
+           PERFORM APPC-SEND
+              THRU APPC-SEND-EXIT.
+           DISPLAY "CUSTINQ INQUIRY RECORD SENT".
+
+           PERFORM APPC-RECEIVE
+              THRU APPC-RECEIVE-EXIT.
+           DISPLAY "CUSTINQ INQUIRY RESULT RECEIVED".
+
+           PERFORM DISPLAY-INQUIRY-RESULT
+              THRU DISPLAY-INQUIRY-RESULT-EXIT.
+
+           PERFORM BUILD-END-OF-DATA-RECORD
+              THRU BUILD-END-OF-DATA-RECORD-EXIT.
+           PERFORM APPC-SEND
+              THRU APPC-SEND-EXIT.
+           DISPLAY "CUSTINQ END-OF-DATA RECORD SENT".
+
+           PERFORM APPC-RECEIVE
+              THRU APPC-RECEIVE-EXIT
+              UNTIL NOT CM-OK.
+           DISPLAY "CUSTINQ END-OF-DATA ACKNOWLEDGED".
+
+           PERFORM CLEANUP
+              THRU CLEANUP-EXIT.
+           STOP RUN.
+      ******************************************************************
+      ***************************  END OF MAINLINE  ********************
+      ******************************************************************
+      *
+       GET-INQUIRY-CUST-NUM.
+      ***************************************************************
+      * ACCEPT THE CUST-NUM TO BE LOOKED UP FROM THE CONSOLE, SO THE *
+      * HELP DESK CAN RUN ONE LOOKUP PER INVOCATION WITHOUT A FILE.  *
+      ***************************************************************
+           DISPLAY "CUSTINQ - ENTER CUST-NUM TO LOOK UP: ".
+           ACCEPT CUST-NUM FROM CONSOLE.
+           SET CREDIT-FLAG-INQUIRY TO TRUE.
+       GET-INQUIRY-CUST-NUM-EXIT. EXIT.
+      *****************************************************************
+      *
+       BUILD-END-OF-DATA-RECORD.
+           MOVE END-OF-DATA-CUST-NUM  TO CUST-NUM.
+           MOVE SPACES                TO CUST-NAME.
+           MOVE ZERO                  TO CREDIT-BALANCE.
+           MOVE ZERO                  TO CREDIT-LIMIT.
+           MOVE "1"                   TO CREDIT-FLAG.
+       BUILD-END-OF-DATA-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       DISPLAY-INQUIRY-RESULT.
+      ***************************************************************
+      * SHOW THE CUSTOMER'S CURRENT CREDIT-BALANCE, CREDIT-LIMIT,    *
+      * AND CREDIT-FLAG AS RETURNED BY CREDRPT, OR THE "NOT ON       *
+      * FILE" MESSAGE IF CREDRPT DID NOT RECOGNIZE THE CUST-NUM.     *
+      ***************************************************************
+           IF IR-CUST-NUM = CUST-NUM
+              MOVE IR-CREDIT-BALANCE TO SR-IR-CREDIT-BALANCE
+              MOVE IR-CREDIT-LIMIT TO SR-IR-CREDIT-LIMIT
+              DISPLAY "CUST-NUM ............ " CUST-NUM
+              DISPLAY "CREDIT-BALANCE ...... " SR-IR-CREDIT-BALANCE
+              DISPLAY "CREDIT-LIMIT ........ " SR-IR-CREDIT-LIMIT
+              DISPLAY "CREDIT-FLAG ......... " IR-CREDIT-FLAG
+           ELSE
+              DISPLAY "CUSTINQ - " PROCESSING-RESULTS-RECORD
+           END-IF.
+       DISPLAY-INQUIRY-RESULT-EXIT. EXIT.
+      *****************************************************************
+      *
+       APPC-INITIALIZE.
+           PERFORM READ-PARTNER-NAME
+              THRU READ-PARTNER-NAME-EXIT.
+      ****************************************************
+      ** ESTABLISH DEFAULT CONVERSATION CHARACTERISTICS **
+      ****************************************************
+           CALL "CMINIT" USING CONVERSATION-ID
+                               SYM-DEST-NAME
+                               CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-INITIALIZE
+                                 WS-AL-VERB-CMINIT
+                                 CONVERSATION-ID CM-RETCODE.
+           IF CM-OK
+              NEXT SENTENCE
+           ELSE
+              MOVE "INITIALIZATION PROCESSING TERMINATED"
+                   TO CM-ERROR-DISPLAY-MSG
+              PERFORM CLEANUP
+                 THRU CLEANUP-EXIT.
+       APPC-INITIALIZE-EXIT. EXIT.
+      *****************************************************************
+      *
+       READ-PARTNER-NAME.
+      ***************************************************************
+      * DEFAULT TO "CREDRPT", BUT LET PARTNER-PARM-FILE OVERRIDE    *
+      * THE CONVERSATION PARTNER WITHOUT A RECOMPILE.                *
+      ***************************************************************
+           MOVE "CREDRPT" TO SYM-DEST-NAME.
+           OPEN INPUT PARTNER-PARM-FILE.
+           IF PARM-FILE-OK
+              READ PARTNER-PARM-FILE INTO SYM-DEST-NAME
+              CLOSE PARTNER-PARM-FILE
+           END-IF.
+       READ-PARTNER-NAME-EXIT. EXIT.
+      *****************************************************************
+      *
+       APPC-ALLOCATE.
+      **********************************
+      * ALLOCATE THE APPC CONVERSATION *
+      **********************************
+           CALL "CMALLC" USING CONVERSATION-ID
+                               CM-RETCODE
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-ALLOCATE
+                                 WS-AL-VERB-CMALLC
+                                 CONVERSATION-ID CM-RETCODE.
+           IF CM-OK
+              NEXT SENTENCE
+           ELSE
+              MOVE "ALLOCATION PROCESSING TERMINATED"
+                   TO CM-ERROR-DISPLAY-MSG
+              PERFORM CLEANUP
+                 THRU CLEANUP-EXIT.
+       APPC-ALLOCATE-EXIT. EXIT.
+      *****************************************************************
+      *
+       APPC-SEND.
+           MOVE SALES-RECORD TO BUFFER.
+           MOVE 52 TO SEND-LENGTH.
+
+      *************************************
+      * SEND THE SALES-RECORD DATA RECORD *
+      *************************************
+           CALL "CMSEND" USING CONVERSATION-ID
+                               BUFFER
+                               SEND-LENGTH
+                               REQUEST-TO-SEND-RECEIVED
+                               CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-SEND
+                                 WS-AL-VERB-CMSEND
+                                 CONVERSATION-ID CM-RETCODE.
+           IF CM-OK
+              NEXT SENTENCE
+           ELSE
+              MOVE "SEND PROCESSING TERMINATED"
+                   TO CM-ERROR-DISPLAY-MSG
+              PERFORM CLEANUP
+                 THRU CLEANUP-EXIT.
+       APPC-SEND-EXIT. EXIT.
+      *****************************************************************
+      *
+       APPC-RECEIVE.
+      ****************************************************
+      * PERFORM THIS CALL UNTIL A "NOT" CM-OK            *
+      * RETURN CODE IS RECEIVED.  ALLOWING RECEPTION OF: *
+      * - PROCESSING-RESULTS-RECORD FROM CREDRPT PROGRAM *
+      * - CONVERSATION DEALLOCATION RETURN CODE          *
+      *     FROM THE CREDRPT PROGRAM                     *
+      ****************************************************
+           MOVE 25 TO REQUESTED-LENGTH.
+           CALL "CMRCV" USING CONVERSATION-ID
+                              BUFFER
+                              REQUESTED-LENGTH
+                              DATA-RECEIVED
+                              RECEIVED-LENGTH
+                              STATUS-RECEIVED
+                              REQUEST-TO-SEND-RECEIVED
+                              CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-RECEIVE
+                                 WS-AL-VERB-CMRCV
+                                 CONVERSATION-ID CM-RETCODE.
+      *
+           IF CM-COMPLETE-DATA-RECEIVED
+              MOVE BUFFER TO PROCESSING-RESULTS-RECORD
+           END-IF.
+
+           IF CM-OK OR CM-DEALLOCATED-NORMAL
+              NEXT SENTENCE
+           ELSE
+              MOVE "RECEIVE PROCESSING TERMINATED"
+                   TO CM-ERROR-DISPLAY-MSG.
+       APPC-RECEIVE-EXIT. EXIT.
+      *
+       CLEANUP.
+      ***********************************************
+      * DISPLAY EXECUTION COMPLETE OR ERROR MESSAGE *
+      * NOTE: CREDRPT WILL DEALLOCATE CONVERSATION  *
+      ***********************************************
+           IF CM-ERROR-DISPLAY-MSG  = SPACES
+               DISPLAY "PROGRAM: CUSTINQ EXECUTION COMPLETE"
+           ELSE
+               DISPLAY "CUSTINQ PROGRAM - ",
+                       CM-ERROR-DISPLAY-MSG, " RC= ", CM-RETCODE
+           END-IF.
+           STOP RUN.
+       CLEANUP-EXIT. EXIT.
+      *****************************************************************
