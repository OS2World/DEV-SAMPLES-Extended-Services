@@ -9,11 +9,24 @@
       * LICENSED MATERIAL - PROGRAM PROPERTY OF IBM                 *
       * ALL RIGHTS RESERVED                                         *
       *                                                             *
-      * PURPOSE: DELETE CPI-C SIDE INFORMATION AND DISPLAY RESULT   *
+      * PURPOSE: MAINTAIN CPI-C SIDE INFORMATION ENTRIES: LIST,     *
+      *          ADD, UPDATE, AND DELETE, ONE ACTION PER RECORD OF  *
+      *          THE SIDE-INFO CONTROL FILE.                        *
       *                                                             *
-      * INPUT:   SIDE-INFORMATION STRUCTURE.                        *
+      * INPUT:   SIDE-INFO CONTROL FILE (SIDECTL), ONE RECORD PER   *
+      *          MAINTENANCE ACTION.  CR-ACTION-CODE SELECTS THE    *
+      *          ACTION:                                            *
+      *             "L"  LIST (QUERY) THE NAMED ENTRY               *
+      *             "A"  ADD A NEW ENTRY                            *
+      *             "U"  UPDATE AN EXISTING ENTRY                   *
+      *             "D"  DELETE THE NAMED ENTRY                     *
+      *          WHEN A RECORD'S CR-SYM-DEST-NAME IS SPACES, THE    *
+      *          PARTNER-PARM-FILE DEFAULT (SEE READ-PARTNER-NAME)  *
+      *          IS USED INSTEAD, SO SIMPLE CONTROL FILES CAN       *
+      *          STILL OMIT THE DESTINATION NAME.                   *
       *                                                             *
-      * OUTPUT:  CPI-C SIDE INFORMATION TABLE IS DELETED            *
+      * OUTPUT:  CPI-C SIDE INFORMATION TABLE IS MAINTAINED, AND A  *
+      *          SUMMARY OF ACTIONS PROCESSED/FAILED IS DISPLAYED.  *
       *                                                             *
       * NOTE:    FOR THIS SAMPLE PROGRAM, THE KEY FIELD (TEST-KEY), *
       *          SUPPORTING THE OS/2 EE & ES COMMUNICATIONS MANAGER *
@@ -30,16 +43,64 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PARTNER-PARM-FILE  ASSIGN TO "PARMFILE"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS PARM-FILE-STATUS.
+           SELECT CONTROL-FILE        ASSIGN TO "SIDECTL"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS CTL-FILE-STATUS.
        I-O-CONTROL.
       *
        DATA DIVISION.
        FILE SECTION.
+      ***************************************************************
+      * PARTNER-PARM-FILE HOLDS THE DEFAULT SYMBOLIC DESTINATION     *
+      * NAME USED WHEN A CONTROL RECORD DOES NOT NAME ONE OF ITS     *
+      * OWN.  ONE 8-BYTE RECORD.                                     *
+      ***************************************************************
+       FD  PARTNER-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARTNER-PARM-RECORD        PIC X(8).
+
+      ***************************************************************
+      * CONTROL-FILE DRIVES THE MAINTENANCE RUN, ONE RECORD PER      *
+      * SIDE-INFO ENTRY TO LIST, ADD, UPDATE, OR DELETE.             *
+      ***************************************************************
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CR-ACTION-CODE         PIC X.
+           05  FILLER                 PIC X.
+           05  CR-SYM-DEST-NAME       PIC X(8).
+           05  FILLER                 PIC X.
+           05  CR-PARTNER-LU-NAME     PIC X(8).
+           05  FILLER                 PIC X.
+           05  CR-MODE-NAME           PIC X(8).
+           05  FILLER                 PIC X.
+           05  CR-TP-NAME             PIC X(64).
+
        WORKING-STORAGE SECTION.
 
        01  TEST-KEY                   PIC  X(1)   VALUE SPACES.
 
        01  CM-ERROR-DISPLAY-MSG       PIC  X(40)  VALUE SPACES.
 
+       01  PARM-FILE-STATUS           PIC  X(2)   VALUE SPACES.
+           88  PARM-FILE-OK                       VALUE "00".
+
+       01  CTL-FILE-STATUS            PIC  X(2)   VALUE SPACES.
+           88  CTL-FILE-OK                        VALUE "00".
+
+       01  CONTROL-FILE-SWITCH        PIC  X(1)   VALUE "N".
+           88  CONTROL-FILE-IS-OPEN               VALUE "Y".
+
+       01  END-OF-CONTROL-FILE-SWITCH PIC  X(1)   VALUE "N".
+           88  END-OF-CONTROL-FILE                VALUE "Y".
+
+       01  MAINTENANCE-SUMMARY-COUNTERS.
+           05  MS-ACTIONS-PROCESSED   PIC 9(5)    VALUE ZERO.
+           05  MS-ACTIONS-FAILED      PIC 9(5)    VALUE ZERO.
+
       **********************************************
       * USE THE CPI-COMMUNICATIONS PSEUDONYM FILES *
       **********************************************
@@ -55,46 +116,166 @@
       ******************************************************************
        MAINLINE.
 
-          PERFORM DELETE-SIDE-INFO
-             THRU DELETE-SIDE-INFO-EXIT.
+           PERFORM OPEN-CONTROL-FILE
+              THRU OPEN-CONTROL-FILE-EXIT.
+           PERFORM READ-CONTROL-RECORD
+              THRU READ-CONTROL-RECORD-EXIT.
+           PERFORM PROCESS-CONTROL-RECORDS
+              THRU PROCESS-CONTROL-RECORDS-EXIT
+              UNTIL END-OF-CONTROL-FILE.
            PERFORM CLEANUP
               THRU CLEANUP-EXIT.
            STOP RUN.
       ***********************************************
-      * DELETE SIDE-INFO                            *
+      * OPEN THE SIDE-INFO CONTROL FILE              *
+      ***********************************************
+        OPEN-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE.
+           IF CTL-FILE-OK THEN
+             SET CONTROL-FILE-IS-OPEN TO TRUE
+           ELSE
+             DISPLAY "DELSIDE: CONTROL FILE OPEN FAILED, STATUS="
+                     CTL-FILE-STATUS
+             SET END-OF-CONTROL-FILE TO TRUE
+           END-IF.
+        OPEN-CONTROL-FILE-EXIT. EXIT.
+      ***********************************************
+      * READ THE NEXT MAINTENANCE ACTION             *
+      ***********************************************
+        READ-CONTROL-RECORD.
+           IF CONTROL-FILE-IS-OPEN
+             READ CONTROL-FILE
+                 AT END
+                     SET END-OF-CONTROL-FILE TO TRUE
+             END-READ
+           END-IF.
+        READ-CONTROL-RECORD-EXIT. EXIT.
+      ***********************************************
+      * DISPATCH ONE MAINTENANCE ACTION              *
+      ***********************************************
+        PROCESS-CONTROL-RECORDS.
+           MOVE CR-SYM-DEST-NAME TO SI-SYM-DEST-NAME.
+           IF SI-SYM-DEST-NAME = SPACES THEN
+             PERFORM READ-PARTNER-NAME
+                THRU READ-PARTNER-NAME-EXIT
+           END-IF.
+           MOVE CR-PARTNER-LU-NAME TO SI-PARTNER-LU-NAME.
+           MOVE CR-MODE-NAME TO SI-MODE-NAME.
+           MOVE CR-TP-NAME TO SI-TP-NAME.
+
+           EVALUATE CR-ACTION-CODE
+             WHEN "L"
+               PERFORM LIST-SIDE-INFO THRU LIST-SIDE-INFO-EXIT
+             WHEN "A"
+               PERFORM ADD-SIDE-INFO THRU ADD-SIDE-INFO-EXIT
+             WHEN "U"
+               PERFORM UPDATE-SIDE-INFO THRU UPDATE-SIDE-INFO-EXIT
+             WHEN "D"
+               PERFORM DELETE-SIDE-INFO THRU DELETE-SIDE-INFO-EXIT
+             WHEN OTHER
+               DISPLAY "DELSIDE: UNKNOWN ACTION CODE " CR-ACTION-CODE
+               ADD 1 TO MS-ACTIONS-FAILED
+           END-EVALUATE.
+
+           PERFORM READ-CONTROL-RECORD THRU READ-CONTROL-RECORD-EXIT.
+        PROCESS-CONTROL-RECORDS-EXIT. EXIT.
+      ***********************************************
+      * LIST (QUERY) SIDE-INFO                       *
+      ***********************************************
+        LIST-SIDE-INFO.
+           CALL "XCMQSI"  USING TEST-KEY
+                          SI-SYM-DEST-NAME
+                          SI-PARTNER-LU-NAME
+                          SI-MODE-NAME
+                          SI-TP-NAME
+                          CM-RETCODE.
+
+          IF CM-OK THEN
+            DISPLAY "SIDE INFO ENTRY ... " SI-SYM-DEST-NAME
+            DISPLAY "  PARTNER LU ...... " SI-PARTNER-LU-NAME
+            DISPLAY "  MODE NAME ....... " SI-MODE-NAME
+            DISPLAY "  TP NAME ......... " SI-TP-NAME
+            ADD 1 TO MS-ACTIONS-PROCESSED
+          ELSE
+            DISPLAY "DELSIDE: QUERY FAILED FOR " SI-SYM-DEST-NAME
+                    " RC=" CM-RETCODE
+            ADD 1 TO MS-ACTIONS-FAILED
+          END-IF.
+        LIST-SIDE-INFO-EXIT. EXIT.
+      ***********************************************
+      * ADD A NEW SIDE-INFO ENTRY                    *
+      ***********************************************
+        ADD-SIDE-INFO.
+           CALL "XCMASI"  USING TEST-KEY
+                          SI-SYM-DEST-NAME
+                          SI-PARTNER-LU-NAME
+                          SI-MODE-NAME
+                          SI-TP-NAME
+                          CM-RETCODE.
+
+          IF CM-OK THEN
+            DISPLAY "SIDE INFO ADDED FOR " SI-SYM-DEST-NAME
+            ADD 1 TO MS-ACTIONS-PROCESSED
+          ELSE
+            DISPLAY "DELSIDE: ADD FAILED FOR " SI-SYM-DEST-NAME
+                    " RC=" CM-RETCODE
+            ADD 1 TO MS-ACTIONS-FAILED
+          END-IF.
+        ADD-SIDE-INFO-EXIT. EXIT.
+      ***************************************************************
+      * UPDATE AN EXISTING SIDE-INFO ENTRY.  THE CPI-C SIDE-INFO    *
+      * EXTENSIONS HAVE NO DIRECT UPDATE VERB, SO AN UPDATE IS A    *
+      * DELETE OF THE OLD ENTRY FOLLOWED BY AN ADD OF THE NEW       *
+      * VALUES.  THE DELETE RETURN CODE IS NOT CHECKED HERE SINCE   *
+      * THE ENTRY MAY NOT HAVE EXISTED YET; THE ADD BELOW IS WHAT   *
+      * DETERMINES WHETHER THE UPDATE SUCCEEDED.                    *
+      ***************************************************************
+        UPDATE-SIDE-INFO.
+           CALL "XCMDSI"  USING TEST-KEY
+                          SI-SYM-DEST-NAME
+                          CM-RETCODE.
+           PERFORM ADD-SIDE-INFO THRU ADD-SIDE-INFO-EXIT.
+        UPDATE-SIDE-INFO-EXIT. EXIT.
+      ***********************************************
+      * DELETE SIDE-INFO                             *
       ***********************************************
         DELETE-SIDE-INFO.
-           MOVE "CREDRPT" TO SI-SYM-DEST-NAME.
            CALL "XCMDSI"  USING TEST-KEY
                           SI-SYM-DEST-NAME
                           CM-RETCODE.
 
           IF CM-OK THEN
-            DISPLAY "SIDE INFO DELETED"
+            DISPLAY "SIDE INFO DELETED FOR " SI-SYM-DEST-NAME
+            ADD 1 TO MS-ACTIONS-PROCESSED
           ELSE
-            MOVE "FAILURE TO DELETE SIDE-INFO"
-                  TO CM-ERROR-DISPLAY-MSG
-            PERFORM CLEANUP
-             THRU CLEANUP-EXIT
+            DISPLAY "DELSIDE: DELETE FAILED FOR " SI-SYM-DEST-NAME
+                    " RC=" CM-RETCODE
+            ADD 1 TO MS-ACTIONS-FAILED
           END-IF.
         DELETE-SIDE-INFO-EXIT. EXIT.
+      ***************************************************************
+      * DEFAULT TO "CREDRPT", BUT LET PARTNER-PARM-FILE OVERRIDE    *
+      * THE SIDE-INFO ENTRY NAME WITHOUT A RECOMPILE.                *
+      ***************************************************************
+        READ-PARTNER-NAME.
+           MOVE "CREDRPT" TO SI-SYM-DEST-NAME.
+           OPEN INPUT PARTNER-PARM-FILE.
+           IF PARM-FILE-OK
+              READ PARTNER-PARM-FILE INTO SI-SYM-DEST-NAME
+              CLOSE PARTNER-PARM-FILE
+           END-IF.
+        READ-PARTNER-NAME-EXIT. EXIT.
       ***********************************************
-      * DISPLAY EXECUTION COMPLETE OR ERROR MESSAGE *
+      * DISPLAY MAINTENANCE SUMMARY AND CLOSE FILES *
       ***********************************************
         CLEANUP.
-          IF CM-OK THEN
-            DISPLAY "PROGRAM: DELETE SIDE EXECUTION COMPLETE"
-          ELSE
-            DISPLAY "DELSIDE PROGRAM - ",
-                      CM-ERROR-DISPLAY-MSG, " RC= ", CM-RETCODE
-            IF  CM-PROGRAM-PARAMETER-CHECK
-              DISPLAY "----------------------------------------------"
-              DISPLAY "THIS ERROR CAN RESULT FROM RUNNING DELSIDE"
-              DISPLAY "WHEN SIDE INFORMATION HAS ALREADY BEEN DELETED"
-              DISPLAY "----------------------------------------------"
-            END-IF
-         END-IF.
-           STOP RUN.
-       CLEANUP-EXIT. EXIT.
+           DISPLAY " ".
+           DISPLAY "DELSIDE MAINTENANCE SUMMARY".
+           DISPLAY "ACTIONS PROCESSED .......... " MS-ACTIONS-PROCESSED.
+           DISPLAY "ACTIONS FAILED .............. " MS-ACTIONS-FAILED.
+           IF CONTROL-FILE-IS-OPEN
+              CLOSE CONTROL-FILE
+           END-IF.
+           DISPLAY "PROGRAM: DELSIDE EXECUTION COMPLETE".
+        CLEANUP-EXIT. EXIT.
       *****************************************************************
-
\ No newline at end of file
