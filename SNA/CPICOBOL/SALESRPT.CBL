@@ -19,6 +19,9 @@
       *                                                           *
       * NOTE:    SALES-RECORD PROCESSING HAS BEEN GREATLY         *
       *          SIMPLIFIED IN THIS EXAMPLE.                      *
+      *                                                           *
+      * 1991-11 JCH  ADDED CUSTOMER-FILE SO ONE RUN PROCESSES THE *
+      *              WHOLE CUSTOMER BOOK, NOT JUST ONE RECORD.    *
       *************************************************************
       *
        ENVIRONMENT DIVISION.
@@ -28,15 +31,136 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTOMER-FILE      ASSIGN TO "CUSTFILE"
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS SEQUENTIAL
+               RECORD KEY     IS CF-CUST-NUM
+               FILE STATUS    IS CF-FILE-STATUS.
+           SELECT CHECKPOINT-FILE    ASSIGN TO "CKPTFILE"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS CKPT-FILE-STATUS.
+           SELECT REJECT-FILE        ASSIGN TO "REJFILE"
+               ORGANIZATION   IS SEQUENTIAL.
+           SELECT PARTNER-PARM-FILE  ASSIGN TO "PARMFILE"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS PARM-FILE-STATUS.
        I-O-CONTROL.
       *
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05  CF-CUST-NUM             PIC X(4).
+           05  CF-CUST-NAME            PIC X(20).
+           05  FILLER                  PIC X(5).
+           05  CF-CREDIT-BALANCE       PIC S9(7)V99.
+           05  CF-CREDIT-LIMIT         PIC S9(7)V99.
+           05  CF-CREDIT-FLAG          PIC X.
+
+      ***************************************************************
+      * CHECKPOINT-FILE HOLDS THE CUST-NUM OF THE LAST CUSTOMER     *
+      * RECORD SUCCESSFULLY SENT TO AND ACKNOWLEDGED BY CREDRPT, SO *
+      * A RERUN AFTER AN ABEND CAN RESTART WITHOUT RESENDING        *
+      * RECORDS ALREADY PROCESSED.                                  *
+      ***************************************************************
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD          PIC X(4).
+
+      ***************************************************************
+      * REJECT-FILE LISTS EVERY CUSTOMER-FILE RECORD THAT FAILED    *
+      * INPUT VALIDATION AND SO WAS NOT SENT TO CREDRPT.            *
+      ***************************************************************
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+           05  RJ-CUST-NUM             PIC X(4).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  RJ-CUST-NAME            PIC X(20).
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  RJ-REASON               PIC X(30).
+
+      ***************************************************************
+      * PARTNER-PARM-FILE HOLDS THE SYMBOLIC DESTINATION NAME OF    *
+      * THE CONVERSATION PARTNER, SO THE PARTNER CAN BE CHANGED    *
+      * WITHOUT RECOMPILING SALESRPT.  ONE 8-BYTE RECORD.           *
+      ***************************************************************
+       FD  PARTNER-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARTNER-PARM-RECORD        PIC X(8).
+
        WORKING-STORAGE SECTION.
- 
+
        01  BUFFER                     PIC  X(52)  VALUE SPACES.
- 
+
        01  CM-ERROR-DISPLAY-MSG       PIC  X(40)  VALUE SPACES.
+
+       01  CF-FILE-STATUS             PIC  X(2)   VALUE SPACES.
+           88  CF-FILE-OK                         VALUE "00".
+           88  CF-FILE-AT-END                     VALUE "10".
+
+       01  CUSTOMER-FILE-SWITCH       PIC  X      VALUE "N".
+           88  CUSTOMER-FILE-IS-OPEN              VALUE "Y".
+
+       01  END-OF-CUSTOMER-FILE-SWITCH PIC X      VALUE "N".
+           88  END-OF-CUSTOMER-FILE               VALUE "Y".
+
+       01  CKPT-FILE-STATUS           PIC  X(2)   VALUE SPACES.
+           88  CKPT-FILE-OK                       VALUE "00".
+           88  CKPT-FILE-NOT-FOUND                VALUE "35".
+
+       01  RESTART-CUST-NUM           PIC  X(4)   VALUE SPACES.
+
+       01  RESTART-SWITCH             PIC  X      VALUE "N".
+           88  SKIPPING-TO-RESTART-POINT          VALUE "Y".
+
+       01  REJECT-FILE-SWITCH         PIC  X      VALUE "N".
+           88  REJECT-FILE-IS-OPEN                VALUE "Y".
+
+       01  RECORD-VALID-SWITCH        PIC  X      VALUE "Y".
+           88  CUSTOMER-RECORD-IS-VALID           VALUE "Y".
+
+       01  PARM-FILE-STATUS           PIC  X(2)   VALUE SPACES.
+           88  PARM-FILE-OK                       VALUE "00".
+
+      **********************************************************
+      * RC- COUNTERS RECONCILE SALES-RECORDS SENT AGAINST      *
+      * PROCESSING-RESULTS-RECORDS RECEIVED BACK FROM CREDRPT  *
+      * SO A PARTIAL-CONVERSATION DROP DOESN'T LOOK LIKE A     *
+      * CLEAN RUN.                                             *
+      **********************************************************
+       01  RC-SENT-COUNT               PIC 9(5)    VALUE ZERO.
+       01  RC-RECEIVED-COUNT           PIC 9(5)    VALUE ZERO.
+       01  SR-RC-SENT-COUNT            PIC ZZZZ9.
+       01  SR-RC-RECEIVED-COUNT        PIC ZZZZ9.
+
+      **********************************************************
+      * RC-READ-COUNT IS EVERY CUSTOMER-FILE RECORD ACTUALLY   *
+      * READ THIS RUN, INDEPENDENT OF RC-SENT-COUNT/           *
+      * RC-RECEIVED-COUNT.  RC-SKIPPED-COUNT AND               *
+      * RC-REJECTED-COUNT ACCOUNT FOR EVERY RECORD READ THAT   *
+      * WAS NOT SENT, SO CHECK-RECONCILIATION CAN CATCH A RUN  *
+      * THAT SILENTLY SKIPPED THE WHOLE FILE (RESTART POINT    *
+      * NEVER FOUND) INSTEAD OF JUST COMPARING TWO COUNTERS    *
+      * THAT ONLY EVER MOVE TOGETHER.                           *
+      **********************************************************
+       01  RC-READ-COUNT               PIC 9(5)    VALUE ZERO.
+       01  RC-SKIPPED-COUNT            PIC 9(5)    VALUE ZERO.
+       01  RC-REJECTED-COUNT           PIC 9(5)    VALUE ZERO.
+       01  SR-RC-READ-COUNT            PIC ZZZZ9.
+       01  SR-RC-ACCOUNTED-COUNT       PIC ZZZZ9.
+
+       01  RECONCILIATION-SWITCH       PIC X       VALUE "N".
+           88  RECONCILIATION-MISMATCH             VALUE "Y".
+
+       01  RC-ACCOUNTED-COUNT          PIC 9(5)    VALUE ZERO.
+
+      **********************************************************
+      * END-OF-DATA-CUST-NUM IS A RESERVED CUST-NUM THAT MARKS *
+      * THE LAST SALES-RECORD OF THE CONVERSATION TO CREDRPT.  *
+      **********************************************************
+       01  END-OF-DATA-CUST-NUM       PIC  X(4)   VALUE "9999".
  
       ****************
       * SALES-RECORD *
@@ -53,7 +177,28 @@
       * PROCESSING-RESULTS-RECORD *
       *****************************
        01  PROCESSING-RESULTS-RECORD   PIC X(25)  VALUE SPACES.
- 
+
+      ***************************************************************
+      * AUDITLOG CALL ARGUMENTS - PRE-PADDED TO THE EXACT WIDTH OF  *
+      * AUDITLOG'S LINKAGE ITEMS.  A LITERAL PASSED DIRECTLY ON THE *
+      * CALL IS ONLY AS WIDE AS THE LITERAL ITSELF, NOT THE         *
+      * RECEIVING PIC CLAUSE, SO THESE FIELDS (PADDED BY THE VALUE  *
+      * CLAUSE AT COMPILE TIME) ARE PASSED INSTEAD.                  *
+      ***************************************************************
+       01  WS-AL-PROGRAM-NAME          PIC X(8)   VALUE "SALESRPT".
+       01  WS-AL-PARA-APPC-INITIALIZE  PIC X(20)  VALUE
+           "APPC-INITIALIZE".
+       01  WS-AL-PARA-APPC-ALLOCATE    PIC X(20)  VALUE
+           "APPC-ALLOCATE".
+       01  WS-AL-PARA-APPC-SEND        PIC X(20)  VALUE
+           "APPC-SEND".
+       01  WS-AL-PARA-APPC-RECEIVE     PIC X(20)  VALUE
+           "APPC-RECEIVE".
+       01  WS-AL-VERB-CMINIT           PIC X(8)   VALUE "CMINIT".
+       01  WS-AL-VERB-CMALLC           PIC X(8)   VALUE "CMALLC".
+       01  WS-AL-VERB-CMSEND           PIC X(8)   VALUE "CMSEND".
+       01  WS-AL-VERB-CMRCV            PIC X(8)   VALUE "CMRCV".
+
       **********************************************
       * USE THE CPI-COMMUNICATIONS PSEUDONYM FILE  *
       **********************************************
@@ -68,39 +213,247 @@
       **************************  START OF MAINLINE  *******************
       ******************************************************************
        MAINLINE.
- 
+
            PERFORM APPC-INITIALIZE
               THRU APPC-INITIALIZE-EXIT.
            DISPLAY "SALESRPT CONVERSATION INITIALIZED".
- 
+
            PERFORM APPC-ALLOCATE
               THRU APPC-ALLOCATE-EXIT.
            DISPLAY "SALESRPT CONVERSATION ALLOCATED".
- 
+
+           PERFORM READ-CHECKPOINT
+              THRU READ-CHECKPOINT-EXIT.
+
+           PERFORM OPEN-CUSTOMER-FILE
+              THRU OPEN-CUSTOMER-FILE-EXIT.
+           PERFORM OPEN-REJECT-FILE
+              THRU OPEN-REJECT-FILE-EXIT.
+           PERFORM READ-CUSTOMER-RECORD
+              THRU READ-CUSTOMER-RECORD-EXIT.
+           PERFORM PROCESS-CUSTOMER-RECORDS
+              THRU PROCESS-CUSTOMER-RECORDS-EXIT
+              UNTIL END-OF-CUSTOMER-FILE.
+           DISPLAY "SALESRPT CUSTOMER FILE PROCESSING COMPLETE".
+
+      ***************************************************************
+      * THE RESTART-CUST-NUM READ FROM A PRIOR CHECKPOINT WAS NEVER *
+      * MATCHED AGAINST THE CURRENT CUSTOMER-FILE, SO EVERY RECORD  *
+      * IN THE FILE WAS SKIPPED RATHER THAN SENT.  TREAT THIS AS A  *
+      * HARD ERROR INSTEAD OF LETTING THE RUN LOOK LIKE A CLEAN,    *
+      * FULLY-PROCESSED BATCH.                                      *
+      ***************************************************************
+           IF SKIPPING-TO-RESTART-POINT
+              MOVE "RESTART-CUST-NUM NOT FOUND IN CUSTOMER FILE"
+                   TO CM-ERROR-DISPLAY-MSG
+              PERFORM CLEANUP
+                 THRU CLEANUP-EXIT
+           END-IF.
+
+           PERFORM CLEAR-CHECKPOINT
+              THRU CLEAR-CHECKPOINT-EXIT.
+
+           PERFORM BUILD-END-OF-DATA-RECORD
+              THRU BUILD-END-OF-DATA-RECORD-EXIT.
            PERFORM APPC-SEND
               THRU APPC-SEND-EXIT.
-           DISPLAY "SALESRPT DATA RECORD SENT".
- 
+           DISPLAY "SALESRPT END-OF-DATA RECORD SENT".
+
            PERFORM APPC-RECEIVE
               THRU APPC-RECEIVE-EXIT
               UNTIL NOT CM-OK.
            DISPLAY "SALESRPT RESULTS RECORD RECEIVED".
- 
+
            PERFORM CLEANUP
               THRU CLEANUP-EXIT.
            STOP RUN.
       ******************************************************************
       ***************************  END OF MAINLINE  ********************
       ******************************************************************
+      *
+       PROCESS-CUSTOMER-RECORDS.
+      ***************************************************************
+      * SEND ONE CUSTOMER RECORD AND RECEIVE CREDRPT'S              *
+      * ACKNOWLEDGEMENT, CHECKPOINT IT, THEN ADVANCE TO THE NEXT    *
+      * CUSTOMER-FILE RECORD.  IF RESTARTING AFTER A PRIOR ABEND,  *
+      * RECORDS UP TO AND INCLUDING RESTART-CUST-NUM WERE ALREADY  *
+      * SENT LAST TIME AND ARE SKIPPED RATHER THAN RESENT.          *
+      ***************************************************************
+           IF SKIPPING-TO-RESTART-POINT
+              ADD 1 TO RC-SKIPPED-COUNT
+              IF CF-CUST-NUM = RESTART-CUST-NUM
+                 MOVE "N" TO RESTART-SWITCH
+              END-IF
+           ELSE
+              PERFORM VALIDATE-CUSTOMER-RECORD
+                 THRU VALIDATE-CUSTOMER-RECORD-EXIT
+              IF CUSTOMER-RECORD-IS-VALID
+                 PERFORM BUILD-SALES-RECORD
+                    THRU BUILD-SALES-RECORD-EXIT
+                 PERFORM APPC-SEND
+                    THRU APPC-SEND-EXIT
+                 ADD 1 TO RC-SENT-COUNT
+                 PERFORM APPC-RECEIVE
+                    THRU APPC-RECEIVE-EXIT
+                 IF CM-COMPLETE-DATA-RECEIVED
+                    ADD 1 TO RC-RECEIVED-COUNT
+                    PERFORM WRITE-CHECKPOINT
+                       THRU WRITE-CHECKPOINT-EXIT
+                 END-IF
+              ELSE
+                 PERFORM WRITE-REJECT-RECORD
+                    THRU WRITE-REJECT-RECORD-EXIT
+                 ADD 1 TO RC-REJECTED-COUNT
+              END-IF
+           END-IF.
+           PERFORM READ-CUSTOMER-RECORD
+              THRU READ-CUSTOMER-RECORD-EXIT.
+       PROCESS-CUSTOMER-RECORDS-EXIT. EXIT.
+      *****************************************************************
+      *
+       READ-CHECKPOINT.
+      ***************************************************************
+      * IF A CHECKPOINT FILE EXISTS FROM A PRIOR, INCOMPLETE RUN,  *
+      * REMEMBER THE LAST CUST-NUM PROCESSED SO THAT RUN'S RECORDS *
+      * ARE NOT SENT TO CREDRPT A SECOND TIME.                     *
+      ***************************************************************
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+              READ CHECKPOINT-FILE INTO RESTART-CUST-NUM
+              CLOSE CHECKPOINT-FILE
+              IF RESTART-CUST-NUM NOT = SPACES
+                 SET SKIPPING-TO-RESTART-POINT TO TRUE
+                 DISPLAY "SALESRPT RESTARTING AFTER CUST-NUM "
+                         RESTART-CUST-NUM
+              END-IF
+           END-IF.
+       READ-CHECKPOINT-EXIT. EXIT.
+      *****************************************************************
+      *
+       WRITE-CHECKPOINT.
+      ***********************************************
+      * RECORD THE CUST-NUM JUST SENT AND ACKED SO A *
+      * LATER RESTART KNOWS HOW FAR PROCESSING GOT. *
+      ***********************************************
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CUST-NUM TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-EXIT. EXIT.
+      *****************************************************************
+      *
+       CLEAR-CHECKPOINT.
+      ***************************************************
+      * THE CUSTOMER BOOK WAS PROCESSED SUCCESSFULLY IN  *
+      * FULL, SO THE NEXT RUN SHOULD START FROM THE TOP. *
+      ***************************************************
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       CLEAR-CHECKPOINT-EXIT. EXIT.
+      *****************************************************************
+      *
+       OPEN-REJECT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           SET REJECT-FILE-IS-OPEN TO TRUE.
+       OPEN-REJECT-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       VALIDATE-CUSTOMER-RECORD.
+      ***************************************************************
+      * REJECT ANY CUSTOMER-FILE RECORD THAT IS MISSING ITS CUST-NUM *
+      * OR CUST-NAME, HAS A ZERO OR NEGATIVE CREDIT LIMIT, OR HAS AN *
+      * UNRECOGNIZED CREDIT-FLAG, RATHER THAN SENDING BAD DATA ON.   *
+      ***************************************************************
+           MOVE "Y" TO RECORD-VALID-SWITCH.
+           MOVE SPACES TO RJ-REASON.
+           IF CF-CUST-NUM = SPACES OR CF-CUST-NUM = LOW-VALUES
+              MOVE "N" TO RECORD-VALID-SWITCH
+              MOVE "MISSING CUST-NUM" TO RJ-REASON
+           END-IF.
+           IF CF-CUST-NAME = SPACES
+              MOVE "N" TO RECORD-VALID-SWITCH
+              MOVE "MISSING CUST-NAME" TO RJ-REASON
+           END-IF.
+           IF CF-CREDIT-BALANCE NOT NUMERIC
+              OR CF-CREDIT-LIMIT NOT NUMERIC
+              MOVE "N" TO RECORD-VALID-SWITCH
+              MOVE "NON-NUMERIC CREDIT FIELD" TO RJ-REASON
+           ELSE
+              IF CF-CREDIT-LIMIT NOT > ZERO
+                 MOVE "N" TO RECORD-VALID-SWITCH
+                 MOVE "INVALID CREDIT LIMIT" TO RJ-REASON
+              END-IF
+           END-IF.
+           IF CF-CREDIT-FLAG NOT = "0" AND CF-CREDIT-FLAG NOT = "1"
+              MOVE "N" TO RECORD-VALID-SWITCH
+              MOVE "INVALID CREDIT FLAG" TO RJ-REASON
+           END-IF.
+       VALIDATE-CUSTOMER-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       WRITE-REJECT-RECORD.
+           MOVE CF-CUST-NUM TO RJ-CUST-NUM.
+           MOVE CF-CUST-NAME TO RJ-CUST-NAME.
+           WRITE REJECT-RECORD.
+           DISPLAY "SALESRPT REJECTED CUST-NUM " CF-CUST-NUM
+                   " - " RJ-REASON.
+       WRITE-REJECT-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       OPEN-CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF CF-FILE-OK
+              SET CUSTOMER-FILE-IS-OPEN TO TRUE
+           ELSE
+              MOVE "CUSTOMER FILE OPEN FAILED"
+                   TO CM-ERROR-DISPLAY-MSG
+              PERFORM CLEANUP
+                 THRU CLEANUP-EXIT.
+       OPEN-CUSTOMER-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-FILE
+               AT END SET END-OF-CUSTOMER-FILE TO TRUE.
+           IF NOT END-OF-CUSTOMER-FILE
+              ADD 1 TO RC-READ-COUNT
+           END-IF.
+       READ-CUSTOMER-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       BUILD-SALES-RECORD.
+           MOVE CF-CUST-NUM           TO CUST-NUM.
+           MOVE CF-CUST-NAME          TO CUST-NAME.
+           MOVE CF-CREDIT-BALANCE     TO CREDIT-BALANCE.
+           MOVE CF-CREDIT-LIMIT       TO CREDIT-LIMIT.
+           MOVE CF-CREDIT-FLAG        TO CREDIT-FLAG.
+       BUILD-SALES-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       BUILD-END-OF-DATA-RECORD.
+           MOVE END-OF-DATA-CUST-NUM  TO CUST-NUM.
+           MOVE SPACES                TO CUST-NAME.
+           MOVE ZERO                  TO CREDIT-BALANCE.
+           MOVE ZERO                  TO CREDIT-LIMIT.
+           MOVE "1"                   TO CREDIT-FLAG.
+       BUILD-END-OF-DATA-RECORD-EXIT. EXIT.
+      *****************************************************************
       *
        APPC-INITIALIZE.
-           MOVE "CREDRPT" TO SYM-DEST-NAME.
+           PERFORM READ-PARTNER-NAME
+              THRU READ-PARTNER-NAME-EXIT.
       ****************************************************
       ** ESTABLISH DEFAULT CONVERSATION CHARACTERISTICS **
       ****************************************************
            CALL "CMINIT" USING CONVERSATION-ID
                                SYM-DEST-NAME
                                CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-INITIALIZE
+                                 WS-AL-VERB-CMINIT
+                                 CONVERSATION-ID CM-RETCODE.
            IF CM-OK
               NEXT SENTENCE
            ELSE
@@ -110,6 +463,20 @@
                  THRU CLEANUP-EXIT.
        APPC-INITIALIZE-EXIT. EXIT.
       *****************************************************************
+      *
+       READ-PARTNER-NAME.
+      ***************************************************************
+      * DEFAULT TO "CREDRPT", BUT LET PARTNER-PARM-FILE OVERRIDE    *
+      * THE CONVERSATION PARTNER WITHOUT A RECOMPILE.                *
+      ***************************************************************
+           MOVE "CREDRPT" TO SYM-DEST-NAME.
+           OPEN INPUT PARTNER-PARM-FILE.
+           IF PARM-FILE-OK
+              READ PARTNER-PARM-FILE INTO SYM-DEST-NAME
+              CLOSE PARTNER-PARM-FILE
+           END-IF.
+       READ-PARTNER-NAME-EXIT. EXIT.
+      *****************************************************************
       *
        APPC-ALLOCATE.
       **********************************
@@ -117,6 +484,10 @@
       **********************************
            CALL "CMALLC" USING CONVERSATION-ID
                                CM-RETCODE
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-ALLOCATE
+                                 WS-AL-VERB-CMALLC
+                                 CONVERSATION-ID CM-RETCODE.
            IF CM-OK
               NEXT SENTENCE
            ELSE
@@ -139,6 +510,10 @@
                                SEND-LENGTH
                                REQUEST-TO-SEND-RECEIVED
                                CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-SEND
+                                 WS-AL-VERB-CMSEND
+                                 CONVERSATION-ID CM-RETCODE.
            IF CM-OK
               NEXT SENTENCE
            ELSE
@@ -166,6 +541,10 @@
                               STATUS-RECEIVED
                               REQUEST-TO-SEND-RECEIVED
                               CM-RETCODE.
+           CALL "AUDITLOG" USING WS-AL-PROGRAM-NAME
+                                 WS-AL-PARA-APPC-RECEIVE
+                                 WS-AL-VERB-CMRCV
+                                 CONVERSATION-ID CM-RETCODE.
       *
            IF CM-COMPLETE-DATA-RECEIVED
               MOVE BUFFER TO PROCESSING-RESULTS-RECORD
@@ -184,11 +563,58 @@
       * DISPLAY EXECUTION COMPLETE OR ERROR MESSAGE *
       * NOTE: CREDRPT WILL DEALLOCATE CONVERSATION  *
       ***********************************************
-           IF CM-ERROR-DISPLAY-MSG  = SPACES
-               DISPLAY "PROGRAM: SALESRPT EXECUTION COMPLETE"
+           IF CUSTOMER-FILE-IS-OPEN
+              CLOSE CUSTOMER-FILE.
+           IF REJECT-FILE-IS-OPEN
+              CLOSE REJECT-FILE.
+
+           PERFORM CHECK-RECONCILIATION
+              THRU CHECK-RECONCILIATION-EXIT.
+
+           IF RECONCILIATION-MISMATCH
+               DISPLAY "SALESRPT PROGRAM - SENT/RECEIVED MISMATCH "
+                       "- POSSIBLE PARTIAL CONVERSATION"
            ELSE
-               DISPLAY "SALESRPT PROGRAM - ",
-                       CM-ERROR-DISPLAY-MSG, " RC= ", CM-RETCODE.
+               IF CM-ERROR-DISPLAY-MSG  = SPACES
+                   DISPLAY "PROGRAM: SALESRPT EXECUTION COMPLETE"
+               ELSE
+                   DISPLAY "SALESRPT PROGRAM - ",
+                           CM-ERROR-DISPLAY-MSG, " RC= ", CM-RETCODE
+               END-IF
+           END-IF.
            STOP RUN.
        CLEANUP-EXIT. EXIT.
       *****************************************************************
+      *
+       CHECK-RECONCILIATION.
+      ***************************************************************
+      * COMPARE THE NUMBER OF SALES-RECORDS SENT TO CREDRPT AGAINST  *
+      * THE NUMBER OF PROCESSING-RESULTS-RECORDS RECEIVED BACK, SO A *
+      * CONVERSATION DROPPED MID-BATCH IS FLAGGED INSTEAD OF LOOKING *
+      * LIKE A CLEAN, FULLY-CONFIRMED RUN.                           *
+      ***************************************************************
+           MOVE RC-SENT-COUNT TO SR-RC-SENT-COUNT.
+           MOVE RC-RECEIVED-COUNT TO SR-RC-RECEIVED-COUNT.
+           DISPLAY "SALESRPT RECONCILIATION - SENT " SR-RC-SENT-COUNT
+                   " RECEIVED " SR-RC-RECEIVED-COUNT.
+           IF RC-SENT-COUNT NOT = RC-RECEIVED-COUNT
+              SET RECONCILIATION-MISMATCH TO TRUE.
+
+      ***************************************************************
+      * INDEPENDENT CHECK: EVERY CUSTOMER-FILE RECORD READ MUST BE  *
+      * ACCOUNTED FOR AS SENT, SKIPPED (RESTART), OR REJECTED.      *
+      * UNLIKE RC-SENT-COUNT/RC-RECEIVED-COUNT, RC-READ-COUNT DOES  *
+      * NOT MOVE IN LOCKSTEP WITH THE OTHER COUNTERS, SO A RUN THAT *
+      * SKIPPED RECORDS IT SHOULD HAVE SENT IS STILL CAUGHT HERE.   *
+      ***************************************************************
+           COMPUTE RC-ACCOUNTED-COUNT = RC-SENT-COUNT
+                                       + RC-SKIPPED-COUNT
+                                       + RC-REJECTED-COUNT.
+           MOVE RC-READ-COUNT TO SR-RC-READ-COUNT.
+           MOVE RC-ACCOUNTED-COUNT TO SR-RC-ACCOUNTED-COUNT.
+           DISPLAY "SALESRPT RECONCILIATION - READ " SR-RC-READ-COUNT
+                   " ACCOUNTED FOR " SR-RC-ACCOUNTED-COUNT.
+           IF RC-READ-COUNT NOT = RC-ACCOUNTED-COUNT
+              SET RECONCILIATION-MISMATCH TO TRUE.
+       CHECK-RECONCILIATION-EXIT. EXIT.
+      *****************************************************************
