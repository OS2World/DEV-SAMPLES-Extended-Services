@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.        SIDEDASH.
+      ***************************************************************
+      * THIS PROGRAM IS AN EXAMPLE OF THE FUNCTION AVAILABLE        *
+      * THROUGH THE CPI-C EXTENSIONS PROVIDED.                      *
+      *                                                             *
+      * PURPOSE: POLL THE CPI-C SIDE-INFORMATION TABLE FOR EVERY    *
+      *          CONVERSATION PARTNER THIS SHOP USES, AND REPORT    *
+      *          EACH ONE'S CURRENT DEFINED/NOT-DEFINED STATE SIDE  *
+      *          BY SIDE, SO A DELETED OR NEVER-CONFIGURED ENTRY    *
+      *          DOES NOT SURFACE FOR THE FIRST TIME AS A CMINIT    *
+      *          FAILURE IN THE MIDDLE OF THE SALESRPT BATCH.       *
+      *                                                             *
+      * INPUT:   PARTNER-LIST-FILE (PARTNRLS), ONE SYMBOLIC         *
+      *          DESTINATION NAME PER RECORD.  WHEN THE FILE DOES   *
+      *          NOT EXIST, SIDEDASH CHECKS JUST "CREDRPT", THE     *
+      *          SAME DEFAULT PARTNER SALESRPT/CUSTINQ/DELSIDE FALL *
+      *          BACK TO WHEN THEIR OWN PARTNER-PARM-FILE IS ABSENT. *
+      *                                                             *
+      * OUTPUT:  ONE DEFINED/NOT-DEFINED LINE PER PARTNER, AND A    *
+      *          SUMMARY FLAGGING HOW MANY ARE MISSING.             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PS-2.
+       OBJECT-COMPUTER. PS-2.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTNER-LIST-FILE  ASSIGN TO "PARTNRLS"
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS PLF-FILE-STATUS.
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      ***************************************************************
+      * PARTNER-LIST-FILE NAMES EVERY SIDE-INFO ENTRY THIS SHOP     *
+      * USES - CREDRPT PLUS ANY FUTURE PARTNERS ADDED TO THE SHOP'S *
+      * CONVERSATION ROSTER.  ONE 8-BYTE SYM-DEST-NAME PER RECORD.  *
+      ***************************************************************
+       FD  PARTNER-LIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARTNER-LIST-RECORD        PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  TEST-KEY                   PIC X(1)   VALUE SPACES.
+
+       01  PLF-FILE-STATUS            PIC X(2)   VALUE SPACES.
+           88  PLF-FILE-OK                       VALUE "00".
+
+       01  PARTNER-LIST-SWITCH        PIC X      VALUE "N".
+           88  PARTNER-LIST-IS-OPEN              VALUE "Y".
+
+       01  END-OF-PARTNER-LIST-SWITCH PIC X      VALUE "N".
+           88  END-OF-PARTNER-LIST               VALUE "Y".
+
+      ***************************************************************
+      * WHEN PARTNER-LIST-FILE IS ABSENT, SIDEDASH CHECKS "CREDRPT" *
+      * ONCE AND STOPS - THIS SWITCH TRACKS WHETHER THAT SINGLE     *
+      * DEFAULT ENTRY HAS ALREADY BEEN CHECKED.                     *
+      ***************************************************************
+       01  DEFAULT-PARTNER-SWITCH     PIC X      VALUE "N".
+           88  DEFAULT-PARTNER-ALREADY-CHECKED   VALUE "Y".
+
+       01  DASHBOARD-SUMMARY-COUNTERS.
+           05  DB-PARTNERS-CHECKED    PIC 9(3)   VALUE ZERO.
+           05  DB-PARTNERS-DEFINED    PIC 9(3)   VALUE ZERO.
+           05  DB-PARTNERS-MISSING    PIC 9(3)   VALUE ZERO.
+
+      **********************************************
+      * USE THE CPI-COMMUNICATIONS PSEUDONYM FILES *
+      **********************************************
+           COPY CMCOBOL.
+
+       LINKAGE SECTION.
+
+       EJECT
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+      **************************  START OF MAINLINE  *******************
+      ******************************************************************
+       MAINLINE.
+
+           PERFORM OPEN-PARTNER-LIST-FILE
+              THRU OPEN-PARTNER-LIST-FILE-EXIT.
+           PERFORM READ-PARTNER-LIST-RECORD
+              THRU READ-PARTNER-LIST-RECORD-EXIT.
+           PERFORM CHECK-ALL-PARTNERS
+              THRU CHECK-ALL-PARTNERS-EXIT
+              UNTIL END-OF-PARTNER-LIST.
+           PERFORM DISPLAY-DASHBOARD-SUMMARY
+              THRU DISPLAY-DASHBOARD-SUMMARY-EXIT.
+           PERFORM CLEANUP
+              THRU CLEANUP-EXIT.
+           STOP RUN.
+      ******************************************************************
+      ***************************  END OF MAINLINE  ********************
+      ******************************************************************
+      *
+       OPEN-PARTNER-LIST-FILE.
+      ***************************************************************
+      * OPEN THE PARTNER ROSTER.  IF IT DOES NOT EXIST, FALL BACK TO *
+      * CHECKING JUST THE "CREDRPT" DEFAULT PARTNER.                 *
+      ***************************************************************
+           OPEN INPUT PARTNER-LIST-FILE.
+           IF PLF-FILE-OK
+              SET PARTNER-LIST-IS-OPEN TO TRUE
+           END-IF.
+       OPEN-PARTNER-LIST-FILE-EXIT. EXIT.
+      *****************************************************************
+      *
+       READ-PARTNER-LIST-RECORD.
+           IF PARTNER-LIST-IS-OPEN
+              READ PARTNER-LIST-FILE INTO SI-SYM-DEST-NAME
+                  AT END SET END-OF-PARTNER-LIST TO TRUE
+              END-READ
+           ELSE
+              IF DEFAULT-PARTNER-ALREADY-CHECKED
+                 SET END-OF-PARTNER-LIST TO TRUE
+              ELSE
+                 MOVE "CREDRPT" TO SI-SYM-DEST-NAME
+                 SET DEFAULT-PARTNER-ALREADY-CHECKED TO TRUE
+              END-IF
+           END-IF.
+       READ-PARTNER-LIST-RECORD-EXIT. EXIT.
+      *****************************************************************
+      *
+       CHECK-ALL-PARTNERS.
+           PERFORM CHECK-ONE-PARTNER
+              THRU CHECK-ONE-PARTNER-EXIT.
+           PERFORM READ-PARTNER-LIST-RECORD
+              THRU READ-PARTNER-LIST-RECORD-EXIT.
+       CHECK-ALL-PARTNERS-EXIT. EXIT.
+      *****************************************************************
+      *
+       CHECK-ONE-PARTNER.
+      ***************************************************************
+      * QUERY THE SIDE-INFO TABLE FOR THIS PARTNER AND REPORT ITS   *
+      * SYM-DEST-NAME AND DEFINED/NOT-DEFINED STATE SIDE BY SIDE.   *
+      ***************************************************************
+           ADD 1 TO DB-PARTNERS-CHECKED.
+           CALL "XCMQSI"  USING TEST-KEY
+                          SI-SYM-DEST-NAME
+                          SI-PARTNER-LU-NAME
+                          SI-MODE-NAME
+                          SI-TP-NAME
+                          CM-RETCODE.
+
+           IF CM-OK
+              DISPLAY SI-SYM-DEST-NAME " ............ DEFINED"
+              ADD 1 TO DB-PARTNERS-DEFINED
+           ELSE
+              DISPLAY SI-SYM-DEST-NAME " ............ NOT DEFINED"
+              ADD 1 TO DB-PARTNERS-MISSING
+           END-IF.
+       CHECK-ONE-PARTNER-EXIT. EXIT.
+      *****************************************************************
+      *
+       DISPLAY-DASHBOARD-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "SIDEDASH SIDE-INFORMATION DASHBOARD SUMMARY".
+           DISPLAY "PARTNERS CHECKED ............ " DB-PARTNERS-CHECKED.
+           DISPLAY "PARTNERS DEFINED ............ " DB-PARTNERS-DEFINED.
+           DISPLAY "PARTNERS MISSING ............ " DB-PARTNERS-MISSING.
+           IF DB-PARTNERS-MISSING > ZERO
+              DISPLAY "**WARNING** ONE OR MORE PARTNERS ARE MISSING"
+              DISPLAY "RUN DELSIDE TO ADD THEM BEFORE THE SALESRPT"
+              DISPLAY "BATCH STARTS"
+           END-IF.
+       DISPLAY-DASHBOARD-SUMMARY-EXIT. EXIT.
+      *****************************************************************
+      *
+       CLEANUP.
+           IF PARTNER-LIST-IS-OPEN
+              CLOSE PARTNER-LIST-FILE
+           END-IF.
+           DISPLAY "PROGRAM: SIDEDASH EXECUTION COMPLETE".
+       CLEANUP-EXIT. EXIT.
+      *****************************************************************
